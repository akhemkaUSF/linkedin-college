@@ -22,25 +22,15 @@
              EXIT PARAGRAPH
           END-IF
 
-           *> validate that target user exists in ACCOUNTS
+           *> validate that target user exists in ACCOUNTS -- direct keyed lookup
            MOVE "N" TO USER-FOUND
-           OPEN INPUT ACCOUNTS
-           PERFORM UNTIL 1 = 0
-              READ ACCOUNTS NEXT RECORD
-                 AT END EXIT PERFORM
-                 NOT AT END
-                    UNSTRING ACCT-REC
-                       DELIMITED BY ALL " "
-                       INTO ACCT-USER ACCT-PASS
-                    END-UNSTRING
-                    IF FUNCTION TRIM(ACCT-USER) = FUNCTION TRIM(TARGET-USER)
-                       MOVE "Y" TO USER-FOUND
-                       EXIT PERFORM
-                    END-IF
-              END-READ
-           END-PERFORM
-           CLOSE ACCOUNTS
-           OPEN I-O ACCOUNTS
+           MOVE FUNCTION TRIM(TARGET-USER) TO AR-USER
+           READ ACCOUNTS KEY IS AR-USER
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE "Y" TO USER-FOUND
+           END-READ
 
            IF USER-FOUND NOT = "Y"
               MOVE "Recipient account not found. Request not sent." TO MSG
@@ -124,7 +114,7 @@
                        MOVE "Accept this request?  Y = Yes,  N = No,  Enter = Skip" TO MSG
                        PERFORM WRITE-OUTPUT
                        READ INPUTFILE AT END MOVE SPACE TO RESP-CHAR
-                          NOT AT END MOVE FUNCTION TRIM(INPUT-REC)(1:1) TO RESP-CHAR
+                          NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC)(1:1) TO RESP-CHAR
                        END-READ
                        EVALUATE TRUE
                            WHEN RESP-CHAR = "Y" OR RESP-CHAR = "y"
@@ -316,6 +306,9 @@
           *> add connection and remove pending
           PERFORM ADD-CONNECTION
           PERFORM REMOVE-PENDING
+          MOVE "CONN_ACCEPT" TO AUDIT-EVENT
+          MOVE "OK" TO AUDIT-RESULT
+          PERFORM LOG-AUDIT-EVENT
           MOVE "Connection accepted." TO MSG
           PERFORM WRITE-OUTPUT
           EXIT PARAGRAPH.
@@ -324,6 +317,9 @@
       REJECT-REQUEST-DIRECT.
 
          PERFORM REMOVE-PENDING
+         MOVE "CONN_REJECT" TO AUDIT-EVENT
+         MOVE "OK" TO AUDIT-RESULT
+         PERFORM LOG-AUDIT-EVENT
          MOVE "Connection rejected--request removed from queue." TO MSG
          PERFORM WRITE-OUTPUT
          EXIT PARAGRAPH.
@@ -333,6 +329,75 @@
            MOVE "My Network:" TO MSG
            PERFORM WRITE-OUTPUT
            PERFORM LIST-MY-CONNECTIONS
+
+           MOVE "Remove a connection? Enter their username, or blank to skip:" TO MSG
+           PERFORM WRITE-OUTPUT
+           READ INPUTFILE AT END MOVE SPACES TO TARGET-USER
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO TARGET-USER
+           END-READ
+           IF TARGET-USER NOT = SPACES
+              PERFORM REMOVE-CONNECTION
+           END-IF
+           EXIT PARAGRAPH.
+
+*> Remove an already-accepted connection between USERNAME and TARGET-USER.
+*> Rewrites network.txt without the canonical CANON-A/CANON-B pair, the
+*> same way REMOVE-PENDING rewrites connections.txt via CONN-TMP.
+       REMOVE-CONNECTION.
+           MOVE FUNCTION TRIM(USERNAME)    TO CANON-A
+           MOVE FUNCTION TRIM(TARGET-USER) TO CANON-B
+           PERFORM IS-CONNECTED
+           IF REQ-FOUND NOT = "Y"
+              MOVE "You are not connected with that user." TO MSG
+              PERFORM WRITE-OUTPUT
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION TRIM(USERNAME)    TO CANON-A
+           MOVE FUNCTION TRIM(TARGET-USER) TO CANON-B
+           IF CANON-A > CANON-B
+              MOVE CANON-A TO WS-TEMP
+              MOVE CANON-B TO CANON-A
+              MOVE WS-TEMP TO CANON-B
+           END-IF
+
+           OPEN INPUT NETWORK
+           OPEN OUTPUT NET-TMP
+           PERFORM UNTIL 1 = 0
+              READ NETWORK NEXT RECORD
+                 AT END EXIT PERFORM
+                 NOT AT END
+                    UNSTRING NET-REC DELIMITED BY ALL " "
+                       INTO ACCT-USER ACCT-PASS
+                    END-UNSTRING
+                    IF NOT (FUNCTION TRIM(ACCT-USER) = CANON-A
+                           AND FUNCTION TRIM(ACCT-PASS) = CANON-B)
+                       MOVE NET-REC TO NET-TMP-REC
+                       WRITE NET-TMP-REC
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE NETWORK
+           CLOSE NET-TMP
+
+           *> Replace network.txt with tmp file contents
+           OPEN OUTPUT NETWORK
+           CLOSE NETWORK
+           OPEN INPUT NET-TMP
+           OPEN EXTEND NETWORK
+           PERFORM UNTIL 1 = 0
+              READ NET-TMP NEXT RECORD
+                 AT END EXIT PERFORM
+                 NOT AT END
+                    MOVE NET-TMP-REC TO NET-REC
+                    WRITE NET-REC
+              END-READ
+           END-PERFORM
+           CLOSE NET-TMP
+           CLOSE NETWORK
+
+           MOVE "Connection removed." TO MSG
+           PERFORM WRITE-OUTPUT
            EXIT PARAGRAPH.
 
        LIST-MY-CONNECTIONS.
