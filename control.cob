@@ -9,7 +9,9 @@ IDENTIFICATION DIVISION.
            SELECT OUTPUTFILE ASSIGN TO "data/output_log.txt" *>writes logs (output_log.txt)
               ORGANIZATION IS LINE SEQUENTIAL. *> each record is a line of text
            SELECT ACCOUNTS ASSIGN TO "data/accounts.txt" *> stores accounts persistently (accounts.txt)
-              ORGANIZATION IS LINE SEQUENTIAL
+              ORGANIZATION IS INDEXED *> keyed on username so login/signup no longer scan the whole file
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS AR-USER
               FILE STATUS IS ACC-FS. *>gives us a way to check if opening the file succeeded
            
            SELECT PROFILE-FILE ASSIGN TO DYNAMIC WS-FILENAME
@@ -28,6 +30,10 @@ IDENTIFICATION DIVISION.
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS IS TMP-FS.
 
+           SELECT NET-TMP ASSIGN TO "data/network.tmp"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS NET-TMP-FS.
+
            SELECT PROFILES-INDEX ASSIGN TO "data/profiles.idx"
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS IS PRO-FS.
@@ -40,14 +46,55 @@ IDENTIFICATION DIVISION.
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS BROWSE-FS.
 
+           SELECT JOB-INDEX-TMP ASSIGN TO "data/jobs.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOB-TMP-FS.
+
            SELECT APPLICATIONS ASSIGN TO "data/applications.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS APPLICATIONS-FS.
 
+           SELECT APPLICATIONS-TMP ASSIGN TO "data/applications.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS APPL-TMP-FS.
+
            SELECT MESSAGES ASSIGN TO "data/messages.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS MSG-FS.
 
+           SELECT MESSAGES-TMP ASSIGN TO "data/messages.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MSG-TMP-FS.
+
+           SELECT SKILLS-PROGRESS ASSIGN TO "data/skills_progress.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SKILLS-FS.
+
+           *> Peer endorsements of a profile's Skills section, one row
+           *> per owner/skill/endorser triple.
+           SELECT ENDORSEMENTS ASSIGN TO "data/endorsements.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENDORSE-FS.
+
+           *> Formatted resume export, one file per user under data/.
+           SELECT RESUME-FILE ASSIGN TO DYNAMIC WS-RESUME-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESUME-FS.
+
+           *> Checkpoint file: records how many INPUTFILE lines have been
+           *> consumed so far, written after each completed top-level
+           *> command so a restarted run can skip the input already acted on.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FS.
+
+           *> Security audit log: one line per security-relevant event
+           *> (login, account creation, connection accept/reject), kept
+           *> separate from the general user-facing OUTPUTFILE.
+           SELECT AUDIT-LOG ASSIGN TO "data/audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FS.
+
        DATA DIVISION. *> we describe all the data the program can use -- the files, variables, and structure and size of each piece of data
        FILE SECTION. *> we're defining the files in this section
        FD  INPUTFILE. *> FD is a file description. Marks the start of a record layout for a file we declared earlier in the FILE-CONTROL section
@@ -57,7 +104,21 @@ IDENTIFICATION DIVISION.
        01  OUT-REC              PIC X(120). *> each line is alphanumeric, 100 characters
 
        FD  ACCOUNTS.
-       01  ACCT-REC             PIC X(100). *>each line is alphanumeric, 100 characters
+       01  ACCT-REC.
+      *> Indexed record, keyed on AR-USER. AR-FAILED-COUNT/AR-LOCKED/
+      *> AR-UNLOCK-FAILS support the account-lockout feature below;
+      *> the fields below sum to 99 bytes. reportgen.cob's own
+      *> ACCT-REC declaration must be kept in sync with this layout.
+           05 AR-USER           PIC X(20).
+           05 FILLER            PIC X.
+           05 AR-PASS           PIC X(20).
+           05 FILLER            PIC X.
+           05 AR-FAILED-COUNT   PIC 9.
+           05 FILLER            PIC X.
+           05 AR-LOCKED         PIC X.
+           05 FILLER            PIC X.
+           05 AR-UNLOCK-FAILS   PIC 9.
+           05 FILLER            PIC X(52).
 
        FD  PROFILE-FILE.
        01  PF-REC              PIC X(512).
@@ -71,6 +132,9 @@ IDENTIFICATION DIVISION.
        FD  CONN-TMP.
        01  TMP-REC            PIC X(100).
 
+       FD  NET-TMP.
+       01  NET-TMP-REC        PIC X(100).
+
        FD  PROFILES-INDEX.
        01  PRF-REC            PIC X(120).
 
@@ -80,12 +144,36 @@ IDENTIFICATION DIVISION.
        FD  JOB-INDEX.
        01  BROWSE-REC         PIC X(1000).
 
+       FD  JOB-INDEX-TMP.
+       01  JOB-INDEX-TMP-REC  PIC X(1000).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-REC           PIC X(20).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-REC          PIC X(200).
+
        FD APPLICATIONS.
        01 APPLICATIONS-REC    PIC X(120).
 
+       FD  APPLICATIONS-TMP.
+       01  APPLICATIONS-TMP-REC PIC X(120).
+
        FD  MESSAGES.
        01  MESSAGE-REC        PIC X(300).
 
+       FD  MESSAGES-TMP.
+       01  MESSAGE-TMP-REC    PIC X(300).
+
+       FD  SKILLS-PROGRESS.
+       01  SKILLS-REC         PIC X(40).
+
+       FD  ENDORSEMENTS.
+       01  ENDORSE-REC        PIC X(100).
+
+       FD  RESUME-FILE.
+       01  RESUME-REC         PIC X(200).
+
        WORKING-STORAGE SECTION.
        77 VALID-YEAR PIC X VALUE "N". *> defines program variables in memory
        77  ACC-FS              PIC XX VALUE SPACES.  *> file status for ACCOUNTS. we use 77 because it's a standalone variable
@@ -93,12 +181,31 @@ IDENTIFICATION DIVISION.
        77  CONN-FS             PIC XX VALUE SPACES.
        77  NET-FS              PIC XX VALUE SPACES.
        77  TMP-FS              PIC XX VALUE SPACES.
+       77  NET-TMP-FS          PIC XX VALUE SPACES.
        77  PRO-FS              PIC XX VALUE SPACES.
        77  JOB-FS              PIC XX VALUE SPACES.
        77  BROWSE-FS           PIC XX VALUE SPACES.
+       77  JOB-TMP-FS          PIC XX VALUE SPACES.
        77  APPLICATIONS-FS     PIC XX VALUE SPACES.
+       77  APPL-TMP-FS         PIC XX VALUE SPACES.
 
        77  MSG-FS              PIC XX VALUE SPACES.
+       77  MSG-TMP-FS          PIC XX VALUE SPACES.
+       77  SKILLS-FS           PIC XX VALUE SPACES.
+       77  ENDORSE-FS          PIC XX VALUE SPACES.
+       77  RESUME-FS           PIC XX VALUE SPACES.
+       77  CKPT-FS             PIC XX VALUE SPACES.
+       77  AUDIT-FS            PIC XX VALUE SPACES.
+       77  AUDIT-EVENT         PIC X(20) VALUE SPACES.
+       77  AUDIT-RESULT        PIC X(4)  VALUE SPACES.
+
+       *> Checkpoint/restart: INPUT-REC-COUNT is the running count of
+       *> INPUTFILE lines consumed so far. CKPT-SAVED-COUNT holds the
+       *> count most recently written to CHECKPOINT-FILE. RESUME-SKIP is
+       *> the number of lines (if any) to fast-forward past on startup.
+       77  INPUT-REC-COUNT     PIC 9(6) COMP VALUE 0.
+       77  CKPT-SAVED-COUNT    PIC 9(6) COMP VALUE 0.
+       77  RESUME-SKIP         PIC 9(6) COMP VALUE 0.
 
        77  FIRST-NAME           PIC X(50).
        77  LAST-NAME            PIC X(50).
@@ -107,11 +214,21 @@ IDENTIFICATION DIVISION.
        77  PROFILE-EOF          PIC X  VALUE "N".
        77  JOB-EOF              PIC X  VALUE "N".
        77  APPLICATIONS-EOF              PIC X  VALUE "N".
+       *> Employer-side applicant review (View Applicants)
+       77  APPL-JOB-NAME        PIC X(500).
+       77  APPL-STATUS          PIC X(20).
+       77  APPL-FOUND           PIC X  VALUE "N".
        77  USERNAME             PIC X(20).
        77  PASSWORD             PIC X(20).
+       77  OLD-PASSWORD         PIC X(20). *> used by CHANGE-PASSWORD to re-validate before a reset
+       77  NEW-PASSWORD         PIC X(20).
        77  VALID-LOGIN          PIC X  VALUE "N". *> password validation. doesn't actually becmoe "Y" until we validate the password
-       77  ACCT-COUNT           PIC 9  VALUE 0. *> number of accounts accounts.txt
-       77  OPTION-CHOICE        PIC 9  VALUE 0. *> option selection from the user
+       77  ACCT-COUNT           PIC 9(4) VALUE 0. *> number of accounts accounts.txt
+       77  MAX-ACCOUNTS         PIC 9(4) VALUE 500. *> configurable signup cap, raised from the old hard 5
+       77  MAX-FAILED-ATTEMPTS  PIC 9  VALUE 5. *> consecutive failed logins before an account locks
+       77  MAX-UNLOCK-ATTEMPTS  PIC 9  VALUE 3. *> wrong guesses UNLOCK-ACCOUNT tolerates before it stops offering the retry
+       77  LOGIN-LOCKED-OUT     PIC X  VALUE "N". *> set by CHECK-CREDENTIALS when AR-LOCKED stopped this attempt
+       77  OPTION-CHOICE        PIC 99  VALUE 0. *> option selection from the user (widened past single digit for USER-MENU option 10)
        77  MSG                  PIC X(150). 
        77  WS-TEMP              PIC X(10).
        77  FIELD-LEN            PIC 9(4) VALUE ZERO.
@@ -134,6 +251,11 @@ IDENTIFICATION DIVISION.
        77  HAS-SPECIAL          PIC X  VALUE "N".
        77  PASSWORD-VALID       PIC X  VALUE "N".
 
+       *> Username validation helpers
+       77  USERNAME-LEN         PIC 99 VALUE 0.
+       77  USERNAME-VALID       PIC X  VALUE "N".
+       77  UPPER-USERNAME       PIC X(20) VALUE SPACES.
+
        *> Connections feature working storage
        77  TARGET-USER         PIC X(20).
        77  USER-FOUND          PIC X  VALUE "N".
@@ -175,6 +297,45 @@ IDENTIFICATION DIVISION.
        77  SAFE-TITLE         PIC X(128).
        77  SAFE-EMPLOYER      PIC X(128).
 
+       *> Keyword/location filtering for the job browse screen
+       77  FILTER-TEXT        PIC X(300) VALUE SPACES.
+       77  FILTER-HAYSTACK    PIC X(300).
+       77  FILTER-NEEDLE      PIC X(300).
+       77  FILTER-H-LEN       PIC 9(3)   VALUE 0.
+       77  FILTER-N-LEN       PIC 9(3)   VALUE 0.
+       77  FILTER-IX          PIC 9(3)   VALUE 0.
+       77  FILTER-MATCH       PIC X      VALUE "N".
+       77  TITLE-MATCHES      PIC X      VALUE "N".
+       77  LOCATION-MATCHES   PIC X      VALUE "N".
+
+       *> Posting ownership, used to gate Close Posting to the original poster
+       77  POSTER-NAME        PIC X(20).
+       77  POSTING-FOUND      PIC X  VALUE "N".
+
+       *> Learn Skill module / SKILLS-PROGRESS tracker
+       77  SKILL-NUM          PIC 9  VALUE 0.
+       77  SKILL-DONE         PIC X  VALUE "N".
+       77  SKILL-REC-USER     PIC X(20).
+       77  SKILL-REC-NUM      PIC 9.
+
+       *> Profile Skills section / peer endorsements
+       77  SKILL-NAME         PIC X(40).
+       01  SKILL-LIST-TABLE.
+           05 SKILL-LIST-ENTRY OCCURS 5 TIMES PIC X(40).
+       77  SKILL-LIST-COUNT   PIC 9  VALUE 0.
+       77  SKILL-LIST-IX      PIC 9  VALUE 0.
+       77  ENDORSE-OWNER      PIC X(20).
+       77  ENDORSE-SKILL      PIC X(40).
+       77  ENDORSE-REC-OWNER  PIC X(20).
+       77  ENDORSE-REC-SKILL  PIC X(40).
+       77  ENDORSE-REC-ENDORSER PIC X(20).
+       77  ENDORSE-COUNT      PIC 9  VALUE 0.
+       77  ENDORSE-ALREADY    PIC X  VALUE "N".
+
+       *> Resume export working storage
+       77  WS-RESUME-FILENAME PIC X(128).
+       77  RESUME-CONN-COUNT  PIC 9(4) VALUE 0.
+
        *> Messaging feature working storage
        77  MSG-SENDER         PIC X(20).
        77  MSG-RECIPIENT      PIC X(20).
@@ -182,6 +343,7 @@ IDENTIFICATION DIVISION.
        77  VALID-MSG          PIC X(20).
        77  MSG-EOF            PIC X  VALUE "N".
        77  MSG-FOUND          PIC X  VALUE "N".
+       77  MSG-READ-FLAG      PIC X  VALUE "N".
 
        PROCEDURE DIVISION. *> equivalent of the main function in other languages 
        MAIN-PARA. *> main entry point
@@ -240,9 +402,32 @@ IDENTIFICATION DIVISION.
               OPEN I-O NETWORK
            END-IF
 
+           *> Ensure SKILLS-PROGRESS file exists
+           OPEN I-O SKILLS-PROGRESS
+           IF SKILLS-FS NOT = "00"
+              CLOSE SKILLS-PROGRESS
+              OPEN OUTPUT SKILLS-PROGRESS
+              CLOSE SKILLS-PROGRESS
+              OPEN I-O SKILLS-PROGRESS
+           END-IF
+           CLOSE SKILLS-PROGRESS
+
+           *> Ensure ENDORSEMENTS file exists
+           OPEN I-O ENDORSEMENTS
+           IF ENDORSE-FS NOT = "00"
+              CLOSE ENDORSEMENTS
+              OPEN OUTPUT ENDORSEMENTS
+              CLOSE ENDORSEMENTS
+              OPEN I-O ENDORSEMENTS
+           END-IF
+           CLOSE ENDORSEMENTS
+
            *> Ensure CONN-TMP is closed/clean (will be created on demand)
            CLOSE CONN-TMP
 
+           *> Ensure NET-TMP is closed/clean (will be created on demand)
+           CLOSE NET-TMP
+
            *> Ensure PROFILES-INDEX file exists
            OPEN I-O PROFILES-INDEX
            IF PRO-FS NOT = "00"
@@ -253,21 +438,82 @@ IDENTIFICATION DIVISION.
            END-IF
            CLOSE PROFILES-INDEX
 
+           *> Ensure AUDIT-LOG exists, then leave it open for append for
+           *> the life of the run, same as OUTPUTFILE.
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-FS NOT = "00"
+              OPEN OUTPUT AUDIT-LOG
+              CLOSE AUDIT-LOG
+              OPEN EXTEND AUDIT-LOG
+           END-IF
+
            PERFORM LOAD-ACCOUNTS *> count number of accounts in the file
 
+           *> Resume support: skip over INPUTFILE lines already consumed
+           *> by a prior run, per the checkpoint left behind on exit.
+           PERFORM LOAD-CHECKPOINT
+           PERFORM RESUME-SKIP-INPUT
+
            PERFORM UNTIL EOF-FLAG = "Y"
                PERFORM PROCESS-COMMAND
+               IF EOF-FLAG NOT = "Y"
+                  PERFORM SAVE-CHECKPOINT
+               END-IF
            END-PERFORM
 
            *> close all the files once we're done
-           CLOSE INPUTFILE 
+           CLOSE INPUTFILE
            CLOSE OUTPUTFILE
            CLOSE ACCOUNTS
            CLOSE APPLICATIONS
            CLOSE JOB-INDEX
+           CLOSE AUDIT-LOG
            MOVE 0 TO RETURN-CODE
            STOP RUN.
 
+       *> Reads the line count left by the last run's SAVE-CHECKPOINT, if
+       *> any, into RESUME-SKIP. A missing/empty checkpoint file means a
+       *> fresh run, so RESUME-SKIP stays 0 and nothing is skipped.
+       LOAD-CHECKPOINT.
+           MOVE 0 TO RESUME-SKIP
+           MOVE 0 TO CKPT-SAVED-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE FUNCTION NUMVAL(CKPT-REC) TO RESUME-SKIP
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       *> Fast-forwards past the INPUTFILE lines already acted on by a
+       *> prior run so a restarted run doesn't repeat completed top-level
+       *> commands (LOGIN/CREATE/STARTOVER and everything each one read).
+       RESUME-SKIP-INPUT.
+           PERFORM UNTIL INPUT-REC-COUNT >= RESUME-SKIP
+              READ INPUTFILE
+                 AT END
+                    MOVE "Y" TO EOF-FLAG
+                    EXIT PARAGRAPH
+                 NOT AT END
+                    ADD 1 TO INPUT-REC-COUNT
+              END-READ
+           END-PERFORM.
+
+       *> Persists how many INPUTFILE lines have been consumed so far,
+       *> overwriting the checkpoint file (single-line, so a plain
+       *> OPEN OUTPUT truncate-and-rewrite is enough -- no need for the
+       *> temp-file rewrite pattern used for multi-row data files).
+       SAVE-CHECKPOINT.
+           MOVE INPUT-REC-COUNT TO CKPT-SAVED-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-REC
+           MOVE CKPT-SAVED-COUNT TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
        
        *> initial function where we acctually load the accounts file 
        LOAD-ACCOUNTS.
@@ -293,7 +539,7 @@ IDENTIFICATION DIVISION.
                AT END
                    MOVE "Y" TO EOF-FLAG
                    EXIT PARAGRAPH
-               NOT AT END
+               NOT AT END ADD 1 TO INPUT-REC-COUNT
                    MOVE FUNCTION TRIM(INPUT-REC) TO MSG
            END-READ
 
@@ -370,6 +616,18 @@ IDENTIFICATION DIVISION.
               CLOSE APPLICATIONS
            END-IF
 
+           CLOSE SKILLS-PROGRESS
+           OPEN OUTPUT SKILLS-PROGRESS
+           IF SKILLS-FS = "00"
+              CLOSE SKILLS-PROGRESS
+           END-IF
+
+           CLOSE ENDORSEMENTS
+           OPEN OUTPUT ENDORSEMENTS
+           IF ENDORSE-FS = "00"
+              CLOSE ENDORSEMENTS
+           END-IF
+
            MOVE "All data cleared (accounts, connections, network)." TO MSG
            PERFORM WRITE-OUTPUT
            EXIT PARAGRAPH.
@@ -378,46 +636,128 @@ IDENTIFICATION DIVISION.
            MOVE "Enter username:" TO MSG
            PERFORM WRITE-OUTPUT *> write output to file
            READ INPUTFILE AT END EXIT PARAGRAPH *> read the next line, exit if we're at the end
-              NOT AT END MOVE FUNCTION TRIM(INPUT-REC) TO USERNAME *> store the next line in username
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO USERNAME *> store the next line in username
            END-READ
 
            MOVE "Enter password:" TO MSG 
            PERFORM WRITE-OUTPUT *> write password to file
            READ INPUTFILE AT END EXIT PARAGRAPH
-              NOT AT END MOVE FUNCTION TRIM(INPUT-REC) TO PASSWORD
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO PASSWORD
            END-READ
 
            PERFORM CHECK-CREDENTIALS *> validate the credentials and act accordingly
-           IF VALID-LOGIN = "Y" 
+           IF VALID-LOGIN = "Y"
               MOVE "You have successfully logged in" TO MSG
               PERFORM WRITE-OUTPUT
               PERFORM USER-MENU *> move onto the user menu with three main options
            ELSE
-              MOVE "Incorrect username/password, please try again" TO MSG
-              PERFORM WRITE-OUTPUT
+              IF LOGIN-LOCKED-OUT = "Y"
+                 *> AR-UNLOCK-FAILS is still populated from CHECK-CREDENTIALS'
+                 *> keyed READ of this account -- once its own retry budget
+                 *> is spent, the self-service unlock path is closed for
+                 *> good instead of being offered again on every LOGIN.
+                 IF AR-UNLOCK-FAILS >= MAX-UNLOCK-ATTEMPTS
+                    MOVE "Account locked. Too many failed unlock attempts -- contact an administrator." TO MSG
+                    PERFORM WRITE-OUTPUT
+                 ELSE
+                    PERFORM UNLOCK-ACCOUNT
+                 END-IF
+              ELSE
+                 MOVE "Incorrect username/password, please try again" TO MSG
+                 PERFORM WRITE-OUTPUT
+              END-IF
            END-IF.
 
        CHECK-CREDENTIALS. *> make sure that the username and password are in the accounts file
-           MOVE "N" TO VALID-LOGIN 
-           OPEN INPUT ACCOUNTS *> open the accounts file
-           PERFORM UNTIL 1=0 *> infinite loop --> 1 will never equal 0
-              READ ACCOUNTS NEXT RECORD
-                 AT END EXIT PERFORM *> exit once we're at the end of the file 
-                 NOT AT END
-                    UNSTRING ACCT-REC
-                       DELIMITED BY ALL " "
-                       INTO ACCT-USER ACCT-PASS
-                    END-UNSTRING
-                    *> check if username and password match any of the accounts in account.txt
-                    IF USERNAME = FUNCTION TRIM(ACCT-USER)
-                       AND PASSWORD = FUNCTION TRIM(ACCT-PASS)
+           MOVE "N" TO VALID-LOGIN
+           MOVE "N" TO LOGIN-LOCKED-OUT
+           MOVE FUNCTION TRIM(USERNAME) TO AR-USER
+           *> ACCOUNTS is keyed on AR-USER, so this is a direct lookup
+           *> instead of a linear scan of every account on file.
+           READ ACCOUNTS KEY IS AR-USER
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 IF AR-LOCKED = "Y"
+                    MOVE "Y" TO LOGIN-LOCKED-OUT
+                 ELSE
+                    IF PASSWORD = FUNCTION TRIM(AR-PASS)
                        MOVE "Y" TO VALID-LOGIN
-                       EXIT PERFORM
+                       MOVE 0 TO AR-FAILED-COUNT
+                       REWRITE ACCT-REC
+                    ELSE
+                       ADD 1 TO AR-FAILED-COUNT
+                       IF AR-FAILED-COUNT >= MAX-FAILED-ATTEMPTS
+                          MOVE "Y" TO AR-LOCKED
+                          MOVE "Y" TO LOGIN-LOCKED-OUT
+                       END-IF
+                       REWRITE ACCT-REC
                     END-IF
-              END-READ
-           END-PERFORM
-           CLOSE ACCOUNTS
-           OPEN I-O ACCOUNTS.
+                 END-IF
+           END-READ
+
+           MOVE "LOGIN" TO AUDIT-EVENT
+           IF VALID-LOGIN = "Y"
+              MOVE "OK" TO AUDIT-RESULT
+           ELSE
+              IF LOGIN-LOCKED-OUT = "Y"
+                 MOVE "LOCK" TO AUDIT-RESULT
+              ELSE
+                 MOVE "FAIL" TO AUDIT-RESULT
+              END-IF
+           END-IF
+           PERFORM LOG-AUDIT-EVENT.
+
+       *> An account with AR-LOCKED = "Y" cannot log in through
+       *> CHECK-CREDENTIALS even with the right password. The only way
+       *> out is this explicit unlock step: re-enter the password one
+       *> more time; a match clears AR-LOCKED/AR-FAILED-COUNT/
+       *> AR-UNLOCK-FAILS and logs the user straight in. A wrong guess
+       *> here counts against its own AR-UNLOCK-FAILS budget (separate
+       *> from the AR-FAILED-COUNT that caused the lock in the first
+       *> place) so this retry prompt is a real, finite barrier and not
+       *> just an extra step on the same unthrottled guessing loop --
+       *> once AR-UNLOCK-FAILS reaches MAX-UNLOCK-ATTEMPTS, DO-LOGIN
+       *> stops calling this paragraph at all.
+       UNLOCK-ACCOUNT.
+           MOVE "Account locked after too many failed logins. Enter your password again to unlock it:" TO MSG
+           PERFORM WRITE-OUTPUT
+           READ INPUTFILE AT END EXIT PARAGRAPH
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO PASSWORD
+           END-READ
+
+           MOVE FUNCTION TRIM(USERNAME) TO AR-USER
+           READ ACCOUNTS KEY IS AR-USER
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 IF PASSWORD = FUNCTION TRIM(AR-PASS)
+                    MOVE "N" TO AR-LOCKED
+                    MOVE 0 TO AR-FAILED-COUNT
+                    MOVE 0 TO AR-UNLOCK-FAILS
+                    REWRITE ACCT-REC
+                    MOVE "Y" TO VALID-LOGIN
+                    MOVE "UNLOCK" TO AUDIT-EVENT
+                    MOVE "OK" TO AUDIT-RESULT
+                    PERFORM LOG-AUDIT-EVENT
+                    MOVE "Account unlocked. You have successfully logged in" TO MSG
+                    PERFORM WRITE-OUTPUT
+                    PERFORM USER-MENU
+                 ELSE
+                    ADD 1 TO AR-UNLOCK-FAILS
+                    REWRITE ACCT-REC
+                    MOVE "UNLOCK" TO AUDIT-EVENT
+                    MOVE "FAIL" TO AUDIT-RESULT
+                    PERFORM LOG-AUDIT-EVENT
+                    IF AR-UNLOCK-FAILS >= MAX-UNLOCK-ATTEMPTS
+                       MOVE "Incorrect password. Too many failed unlock attempts -- account locked. Contact an administrator." TO MSG
+                    ELSE
+                       MOVE "Incorrect password. Account remains locked." TO MSG
+                    END-IF
+                    PERFORM WRITE-OUTPUT
+                 END-IF
+           END-READ
+           EXIT PARAGRAPH.
 
        USER-MENU.
         *> user menu options presented after login
@@ -441,13 +781,17 @@ IDENTIFICATION DIVISION.
            PERFORM WRITE-OUTPUT
            MOVE "8 = Messages" TO MSG
            PERFORM WRITE-OUTPUT
+           MOVE "9 = Change Password" TO MSG
+           PERFORM WRITE-OUTPUT
+           MOVE "10 = Export Resume" TO MSG
+           PERFORM WRITE-OUTPUT
            MOVE "=================================================" TO MSG
            PERFORM WRITE-OUTPUT
-           MOVE "Enter your choice (0-8):" TO MSG
+           MOVE "Enter your choice (0-10):" TO MSG
            PERFORM WRITE-OUTPUT
            *> whatever number we select is the option we want 
            READ INPUTFILE AT END EXIT PARAGRAPH
-              NOT AT END MOVE FUNCTION NUMVAL(INPUT-REC) TO OPTION-CHOICE
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION NUMVAL(INPUT-REC) TO OPTION-CHOICE
            END-READ
            MOVE OPTION-CHOICE TO MSG 
            PERFORM WRITE-OUTPUT
@@ -457,24 +801,7 @@ IDENTIFICATION DIVISION.
                  PERFORM JOB-INTERNSHIP-SEARCH
                  PERFORM USER-MENU
               WHEN 2
-              *> lists the skills we actually want to select
-                 MOVE "Pick a skill (1-5)" TO MSG
-                 MOVE "1. COBOL Basics" TO MSG
-                 PERFORM WRITE-OUTPUT
-                 MOVE "2. File Handling" TO MSG
-                 PERFORM WRITE-OUTPUT
-                 MOVE "3. Data Validation" TO MSG
-                 PERFORM WRITE-OUTPUT
-                 MOVE "4. Debugging Techniques" TO MSG
-                 PERFORM WRITE-OUTPUT
-                 MOVE "5. System Integration" TO MSG
-                 PERFORM WRITE-OUTPUT
-
-                 READ INPUTFILE AT END EXIT PARAGRAPH
-                    NOT AT END MOVE FUNCTION NUMVAL(INPUT-REC) TO OPTION-CHOICE
-                 END-READ
-                 MOVE "Under Construction" TO MSG
-                 PERFORM WRITE-OUTPUT
+                 PERFORM LEARN-SKILL
               WHEN 3
                PERFORM DO-PROFILE
             WHEN 4
@@ -506,16 +833,187 @@ IDENTIFICATION DIVISION.
               WHEN 7
                  PERFORM VIEW-MY-NETWORK
                  PERFORM USER-MENU
-              WHEN 8 
+              WHEN 8
                  PERFORM MESSAGING-MENU
                  PERFORM USER-MENU
+              WHEN 9
+                 PERFORM CHANGE-PASSWORD
+                 PERFORM USER-MENU
+              WHEN 10
+                 PERFORM EXPORT-RESUME
+                 PERFORM USER-MENU
               WHEN 0
                  EXIT PARAGRAPH
               WHEN OTHER
-                 MOVE "Invalid option, you must select a number 0-8" TO MSG
+                 MOVE "Invalid option, you must select a number 0-10" TO MSG
                  PERFORM WRITE-OUTPUT
            END-EVALUATE.
 
+       *> ====================================
+       *> Learn Skill Feature
+       *> ====================================
+       *> Lists the 5 skills with a completion marker sourced from
+       *> SKILLS-PROGRESS (keyed by username + skill number), lets the
+       *> user open one, shows its lesson content, then records
+       *> completion the first time it is finished.
+       LEARN-SKILL.
+           MOVE "==================LEARN A SKILL==================" TO MSG
+           PERFORM WRITE-OUTPUT
+           PERFORM VARYING SKILL-NUM FROM 1 BY 1 UNTIL SKILL-NUM > 5
+              PERFORM CHECK-SKILL-COMPLETE
+              MOVE SPACES TO WS-FIELD
+              EVALUATE SKILL-NUM
+                 WHEN 1 MOVE "1. COBOL Basics" TO WS-FIELD
+                 WHEN 2 MOVE "2. File Handling" TO WS-FIELD
+                 WHEN 3 MOVE "3. Data Validation" TO WS-FIELD
+                 WHEN 4 MOVE "4. Debugging Techniques" TO WS-FIELD
+                 WHEN 5 MOVE "5. System Integration" TO WS-FIELD
+              END-EVALUATE
+              MOVE SPACES TO MSG
+              IF SKILL-DONE = "Y"
+                 STRING "[Completed] " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-FIELD) DELIMITED BY SIZE
+                        INTO MSG
+                 END-STRING
+              ELSE
+                 STRING "[Not started] " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-FIELD) DELIMITED BY SIZE
+                        INTO MSG
+                 END-STRING
+              END-IF
+              PERFORM WRITE-OUTPUT
+           END-PERFORM
+
+           MOVE "Enter a skill number to open it (1-5), or 0 to return:" TO MSG
+           PERFORM WRITE-OUTPUT
+           READ INPUTFILE AT END EXIT PARAGRAPH
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION NUMVAL(INPUT-REC) TO OPTION-CHOICE
+           END-READ
+
+           IF OPTION-CHOICE = 0
+              EXIT PARAGRAPH
+           END-IF
+           IF OPTION-CHOICE < 1 OR OPTION-CHOICE > 5
+              MOVE "Invalid skill selection." TO MSG
+              PERFORM WRITE-OUTPUT
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE OPTION-CHOICE TO SKILL-NUM
+           PERFORM SHOW-SKILL-LESSON
+
+           PERFORM CHECK-SKILL-COMPLETE
+           IF SKILL-DONE = "Y"
+              MOVE "You have already completed this skill." TO MSG
+              PERFORM WRITE-OUTPUT
+           ELSE
+              PERFORM MARK-SKILL-COMPLETE
+              MOVE "Skill marked as completed!" TO MSG
+              PERFORM WRITE-OUTPUT
+           END-IF
+           EXIT PARAGRAPH.
+
+       SHOW-SKILL-LESSON.
+           EVALUATE SKILL-NUM
+              WHEN 1
+                 MOVE "--- COBOL Basics ---" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "COBOL programs are organized into four divisions:" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "IDENTIFICATION, ENVIRONMENT, DATA, and PROCEDURE." TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "PROGRAM-ID names the program; PROCEDURE DIVISION holds" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "the paragraphs that do the actual work, executed with PERFORM." TO MSG
+                 PERFORM WRITE-OUTPUT
+              WHEN 2
+                 MOVE "--- File Handling ---" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "Files are declared with SELECT/ASSIGN in FILE-CONTROL and" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "given a record layout with FD in the FILE SECTION." TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "OPEN INPUT/OUTPUT/I-O/EXTEND controls access; READ/WRITE/" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "REWRITE move records; always CLOSE what you OPEN." TO MSG
+                 PERFORM WRITE-OUTPUT
+              WHEN 3
+                 MOVE "--- Data Validation ---" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "Validate input as early as possible: check length with" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "FUNCTION LENGTH, character classes with EVALUATE TRUE over" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "ranges, and required fields by comparing against SPACES." TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "CHECK-PASSWORD in this program is a working example." TO MSG
+                 PERFORM WRITE-OUTPUT
+              WHEN 4
+                 MOVE "--- Debugging Techniques ---" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "Use file status codes (e.g. ACC-FS) after every OPEN/READ/" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "WRITE to catch I-O errors early. DISPLAY intermediate" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "values while tracing a bug, and remove the DISPLAYs once" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "the root cause is fixed rather than leaving them behind." TO MSG
+                 PERFORM WRITE-OUTPUT
+              WHEN 5
+                 MOVE "--- System Integration ---" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "Separate concerns into reusable copybooks (see" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "networking.cpy) so related paragraphs can be COPYed into" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "more than one program without duplicating source." TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "Keep file formats (pipe/space delimited) consistent across" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 MOVE "every paragraph that reads or writes them." TO MSG
+                 PERFORM WRITE-OUTPUT
+           END-EVALUATE
+           MOVE SPACES TO MSG
+           PERFORM WRITE-OUTPUT
+           EXIT PARAGRAPH.
+
+       *> Sets SKILL-DONE to "Y" if SKILLS-PROGRESS already has a row
+       *> for USERNAME + SKILL-NUM.
+       CHECK-SKILL-COMPLETE.
+           MOVE "N" TO SKILL-DONE
+           OPEN INPUT SKILLS-PROGRESS
+           PERFORM UNTIL 1 = 0
+              READ SKILLS-PROGRESS NEXT RECORD
+                 AT END EXIT PERFORM
+                 NOT AT END
+                    MOVE SPACES TO SKILL-REC-USER
+                    MOVE ZERO TO SKILL-REC-NUM
+                    UNSTRING SKILLS-REC DELIMITED BY ALL " "
+                       INTO SKILL-REC-USER SKILL-REC-NUM
+                    END-UNSTRING
+                    IF FUNCTION TRIM(SKILL-REC-USER) = FUNCTION TRIM(USERNAME)
+                       AND SKILL-REC-NUM = SKILL-NUM
+                       MOVE "Y" TO SKILL-DONE
+                       EXIT PERFORM
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE SKILLS-PROGRESS
+           EXIT PARAGRAPH.
+
+       *> Appends a SKILLS-PROGRESS row marking USERNAME + SKILL-NUM complete.
+       MARK-SKILL-COMPLETE.
+           OPEN EXTEND SKILLS-PROGRESS
+           MOVE SPACES TO SKILLS-REC
+           STRING FUNCTION TRIM(USERNAME) DELIMITED BY SIZE
+                  " "                     DELIMITED BY SIZE
+                  SKILL-NUM               DELIMITED BY SIZE
+                  INTO SKILLS-REC
+           END-STRING
+           WRITE SKILLS-REC
+           CLOSE SKILLS-PROGRESS
+           EXIT PARAGRAPH.
+
        JOB-INTERNSHIP-SEARCH.
           MOVE "==============JOB/INTERNSHIP SEARCH==============" TO MSG
           PERFORM WRITE-OUTPUT 
@@ -526,20 +1024,24 @@ IDENTIFICATION DIVISION.
            MOVE "2 = Browse Jobs/Internships" TO MSG
            PERFORM WRITE-OUTPUT
            MOVE "3 = View Applications" TO MSG
+           PERFORM WRITE-OUTPUT
+           MOVE "4 = View Applicants (for a posting you made)" TO MSG
+           PERFORM WRITE-OUTPUT
+           MOVE "5 = Close Posting (for a posting you made)" TO MSG
           MOVE "=================================================" TO MSG
           PERFORM WRITE-OUTPUT
-          MOVE "Enter your choice (0-3):" TO MSG
+          MOVE "Enter your choice (0-5):" TO MSG
            PERFORM WRITE-OUTPUT
           READ INPUTFILE AT END EXIT PARAGRAPH
-              NOT AT END MOVE FUNCTION NUMVAL(INPUT-REC) TO OPTION-CHOICE
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION NUMVAL(INPUT-REC) TO OPTION-CHOICE
            END-READ
-           MOVE OPTION-CHOICE TO MSG 
+           MOVE OPTION-CHOICE TO MSG
            PERFORM WRITE-OUTPUT
            *> function to evaluate the option they choose
-           EVALUATE OPTION-CHOICE 
+           EVALUATE OPTION-CHOICE
              WHEN 0
-                EXIT PARAGRAPH 
-             WHEN 1 
+                EXIT PARAGRAPH
+             WHEN 1
                 PERFORM POST-JOB-INTERNSHIP
                 PERFORM JOB-INTERNSHIP-SEARCH
              WHEN 2
@@ -548,6 +1050,12 @@ IDENTIFICATION DIVISION.
              WHEN 3
                 PERFORM VIEW-APPLICATIONS
                 PERFORM JOB-INTERNSHIP-SEARCH
+             WHEN 4
+                PERFORM VIEW-APPLICANTS
+                PERFORM JOB-INTERNSHIP-SEARCH
+             WHEN 5
+                PERFORM CLOSE-POSTING
+                PERFORM JOB-INTERNSHIP-SEARCH
            END-EVALUATE.
        
        VIEW-APPLICATIONS. 
@@ -602,30 +1110,21 @@ IDENTIFICATION DIVISION.
            CLOSE APPLICATIONS
            EXIT PARAGRAPH.
 
-       BROWSE-JOB-INTERNSHIP.
-           PERFORM PRINT-JOBS-INTERNSHIPS
-           MOVE "Would you like more details on a specific job? (Y/N)" to MSG
-           PERFORM WRITE-OUTPUT
-           READ INPUTFILE AT END MOVE SPACE TO RESP-CHAR
-                 NOT AT END MOVE FUNCTION TRIM(INPUT-REC)(1:1) TO RESP-CHAR
-           END-READ
-           IF RESP-CHAR = "Y" OR RESP-CHAR = "y"
-              PERFORM VIEW-JOB-DETAILS
-           END-IF
-           EXIT PARAGRAPH.
-
-       VIEW-JOB-DETAILS.
-           MOVE "Enter the job title of the job you are looking for:" TO MSG
+       *> Employer-side view of who applied to a posting. Rewrites
+       *> applications.txt via APPLICATIONS-TMP (the same rewrite-via-
+       *> temp-file approach REMOVE-PENDING uses for connections.txt)
+       *> so a reviewed/accepted/rejected status sticks.
+       VIEW-APPLICANTS.
+           MOVE "Enter the job title of the posting:" TO MSG
            PERFORM WRITE-OUTPUT
-           
            READ INPUTFILE AT END EXIT PARAGRAPH
-              NOT AT END MOVE FUNCTION TRIM(INPUT-REC) TO JOB-TITLE
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO JOB-TITLE
            END-READ
 
-           MOVE "Enter the employer of the job you are looking for" TO MSG
+           MOVE "Enter the employer of the posting:" TO MSG
            PERFORM WRITE-OUTPUT
            READ INPUTFILE AT END EXIT PARAGRAPH
-              NOT AT END MOVE FUNCTION TRIM(INPUT-REC) TO EMPLOYER
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO EMPLOYER
            END-READ
 
            MOVE FUNCTION TRIM(JOB-TITLE TRAILING) TO SAFE-TITLE
@@ -647,47 +1146,238 @@ IDENTIFICATION DIVISION.
                  INTO JOB-NAME
            END-STRING
 
-           MOVE JOB-NAME TO MSG
-           PERFORM WRITE-OUTPUT
+           *> Only the original poster may view/update applicants for a
+           *> posting -- look up POSTER-NAME from JOB-INDEX the same way
+           *> CLOSE-POSTING does before touching applications.txt.
+           MOVE "N" TO POSTING-FOUND
+           OPEN INPUT JOB-INDEX
+           IF BROWSE-FS = "00"
+              PERFORM UNTIL 1 = 2
+                 READ JOB-INDEX
+                    AT END
+                       EXIT PERFORM
+                    NOT AT END
+                       MOVE SPACES TO APPL-JOB-NAME
+                       MOVE SPACES TO JOB-TITLE
+                       MOVE SPACES TO EMPLOYER
+                       MOVE SPACES TO LOCATION
+                       MOVE SPACES TO SALARY
+                       MOVE SPACES TO POSTER-NAME
+
+                       UNSTRING BROWSE-REC DELIMITED BY "|"
+                          INTO
+                               APPL-JOB-NAME
+                               JOB-TITLE
+                               EMPLOYER
+                               LOCATION
+                               SALARY
+                               POSTER-NAME
+                       END-UNSTRING
 
-           MOVE SPACES TO WS-JOB-FILENAME
+                       IF FUNCTION TRIM(APPL-JOB-NAME) = FUNCTION TRIM(JOB-NAME)
+                          MOVE "Y" TO POSTING-FOUND
+                          EXIT PERFORM
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE JOB-INDEX
+           ELSE
+              MOVE "ERROR: could not open jobs.idx" TO MSG
+              PERFORM WRITE-OUTPUT
+              EXIT PARAGRAPH
+           END-IF
 
-           MOVE "Searching for job post..." TO MSG
-           PERFORM WRITE-OUTPUT
+           IF POSTING-FOUND NOT = "Y"
+              MOVE "No open posting found with that title/employer." TO MSG
+              PERFORM WRITE-OUTPUT
+              EXIT PARAGRAPH
+           END-IF
 
-           STRING "data/jobs/" DELIMITED BY SIZE
-                  FUNCTION TRIM(JOB-NAME) DELIMITED BY SIZE
-                  INTO WS-JOB-FILENAME
-           END-STRING
+           IF FUNCTION TRIM(POSTER-NAME) NOT = FUNCTION TRIM(USERNAME)
+              MOVE "You can only view applicants for postings you created." TO MSG
+              PERFORM WRITE-OUTPUT
+              EXIT PARAGRAPH
+           END-IF
 
-           *> Try to open the job file directly using the converted filename
-           MOVE 'N' TO JOB-EOF
-           OPEN INPUT JOB-FILE
-           IF JOB-FS = "00"
-              MOVE "Job Posting found. Displaying job:" TO MSG
+           MOVE "Applicants for this posting:" TO MSG
+           PERFORM WRITE-OUTPUT
+
+           MOVE "N" TO APPL-FOUND
+           OPEN INPUT APPLICATIONS
+           OPEN OUTPUT APPLICATIONS-TMP
+           IF APPLICATIONS-FS NOT = "00"
+              MOVE "No applications on file yet." TO MSG
               PERFORM WRITE-OUTPUT
-              PERFORM UNTIL JOB-EOF = "Y"
-                  PERFORM PRINT-JOB
-              END-PERFORM
-              
-               MOVE "Would you like to apply to this job? (Y/N)" TO MSG 
-               PERFORM WRITE-OUTPUT
-               READ INPUTFILE AT END MOVE SPACE TO RESP-CHAR
-                 NOT AT END MOVE FUNCTION TRIM(INPUT-REC)(1:1) TO RESP-CHAR
-               END-READ
-               IF RESP-CHAR = "Y" OR RESP-CHAR = "y"
-                   PERFORM SUBMIT-APPLICATION
-               END-IF
-              CLOSE JOB-FILE
-           EXIT PARAGRAPH.
-             
-       SUBMIT-APPLICATION.
-          CLOSE APPLICATIONS
-          OPEN EXTEND APPLICATIONS
+              CLOSE APPLICATIONS
+              CLOSE APPLICATIONS-TMP
+              EXIT PARAGRAPH
+           END-IF
 
-           *> If file not found, create it, then reopen for EXTEND
-           IF APPLICATIONS-FS = "35"
-              OPEN OUTPUT APPLICATIONS
+           PERFORM UNTIL 1 = 2
+              READ APPLICATIONS
+                 AT END
+                    EXIT PERFORM
+                 NOT AT END
+                    MOVE SPACES TO TARGET-USER APPL-JOB-NAME APPL-STATUS
+                    UNSTRING APPLICATIONS-REC DELIMITED BY "|"
+                       INTO TARGET-USER
+                            APPL-JOB-NAME
+                            APPL-STATUS
+                    END-UNSTRING
+                    IF FUNCTION TRIM(APPL-STATUS) = SPACES
+                       MOVE "submitted" TO APPL-STATUS
+                    END-IF
+
+                    IF FUNCTION TRIM(APPL-JOB-NAME) = FUNCTION TRIM(JOB-NAME)
+                       MOVE "Y" TO APPL-FOUND
+                       MOVE SPACES TO MSG
+                       STRING "Applicant: "               DELIMITED BY SIZE
+                              FUNCTION TRIM(TARGET-USER)  DELIMITED BY SIZE
+                              "   Status: "                DELIMITED BY SIZE
+                              FUNCTION TRIM(APPL-STATUS)  DELIMITED BY SIZE
+                              INTO MSG
+                       END-STRING
+                       PERFORM WRITE-OUTPUT
+
+                       MOVE "New status (submitted/reviewed/accepted/rejected), blank to keep:" TO MSG
+                       PERFORM WRITE-OUTPUT
+                       READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
+                          NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO WS-FIELD
+                       END-READ
+                       IF WS-FIELD NOT = SPACES
+                          MOVE WS-FIELD(1:20) TO APPL-STATUS
+                       END-IF
+                    END-IF
+
+                    MOVE SPACES TO APPLICATIONS-TMP-REC
+                    STRING FUNCTION TRIM(TARGET-USER)   DELIMITED BY SIZE
+                           " | "                        DELIMITED BY SIZE
+                           FUNCTION TRIM(APPL-JOB-NAME)  DELIMITED BY SIZE
+                           " | "                        DELIMITED BY SIZE
+                           FUNCTION TRIM(APPL-STATUS)    DELIMITED BY SIZE
+                           INTO APPLICATIONS-TMP-REC
+                    END-STRING
+                    WRITE APPLICATIONS-TMP-REC
+              END-READ
+           END-PERFORM
+           CLOSE APPLICATIONS
+           CLOSE APPLICATIONS-TMP
+
+           IF APPL-FOUND NOT = "Y"
+              MOVE "No applicants for this posting yet." TO MSG
+              PERFORM WRITE-OUTPUT
+           END-IF
+
+           *> Replace applications.txt with the (possibly status-updated) temp contents
+           OPEN OUTPUT APPLICATIONS
+           CLOSE APPLICATIONS
+           OPEN INPUT APPLICATIONS-TMP
+           OPEN EXTEND APPLICATIONS
+           PERFORM UNTIL 1 = 2
+              READ APPLICATIONS-TMP
+                 AT END
+                    EXIT PERFORM
+                 NOT AT END
+                    MOVE APPLICATIONS-TMP-REC TO APPLICATIONS-REC
+                    WRITE APPLICATIONS-REC
+              END-READ
+           END-PERFORM
+           CLOSE APPLICATIONS-TMP
+           CLOSE APPLICATIONS
+           EXIT PARAGRAPH.
+
+       BROWSE-JOB-INTERNSHIP.
+           MOVE "Filter by keyword or location? Enter text, or blank to see everything:" TO MSG
+           PERFORM WRITE-OUTPUT
+           READ INPUTFILE AT END MOVE SPACES TO FILTER-TEXT
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO FILTER-TEXT
+           END-READ
+
+           PERFORM PRINT-JOBS-INTERNSHIPS
+           MOVE "Would you like more details on a specific job? (Y/N)" to MSG
+           PERFORM WRITE-OUTPUT
+           READ INPUTFILE AT END MOVE SPACE TO RESP-CHAR
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC)(1:1) TO RESP-CHAR
+           END-READ
+           IF RESP-CHAR = "Y" OR RESP-CHAR = "y"
+              PERFORM VIEW-JOB-DETAILS
+           END-IF
+           EXIT PARAGRAPH.
+
+       VIEW-JOB-DETAILS.
+           MOVE "Enter the job title of the job you are looking for:" TO MSG
+           PERFORM WRITE-OUTPUT
+           
+           READ INPUTFILE AT END EXIT PARAGRAPH
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO JOB-TITLE
+           END-READ
+
+           MOVE "Enter the employer of the job you are looking for" TO MSG
+           PERFORM WRITE-OUTPUT
+           READ INPUTFILE AT END EXIT PARAGRAPH
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO EMPLOYER
+           END-READ
+
+           MOVE FUNCTION TRIM(JOB-TITLE TRAILING) TO SAFE-TITLE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SAFE-TITLE TRAILING)) TO FIELD-LEN
+           IF FIELD-LEN > 0
+              INSPECT SAFE-TITLE(1:FIELD-LEN) REPLACING ALL " " BY "_"
+           END-IF
+
+           MOVE FUNCTION TRIM(EMPLOYER TRAILING) TO SAFE-EMPLOYER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SAFE-EMPLOYER TRAILING)) TO FIELD-LEN
+           IF FIELD-LEN > 0
+              INSPECT SAFE-EMPLOYER(1:FIELD-LEN) REPLACING ALL " " BY "_"
+           END-IF
+
+           MOVE SPACES TO JOB-NAME
+           STRING FUNCTION TRIM(SAFE-TITLE)    DELIMITED BY SIZE
+                 "_"                          DELIMITED BY SIZE
+                 FUNCTION TRIM(SAFE-EMPLOYER) DELIMITED BY SIZE
+                 INTO JOB-NAME
+           END-STRING
+
+           MOVE JOB-NAME TO MSG
+           PERFORM WRITE-OUTPUT
+
+           MOVE SPACES TO WS-JOB-FILENAME
+
+           MOVE "Searching for job post..." TO MSG
+           PERFORM WRITE-OUTPUT
+
+           STRING "data/jobs/" DELIMITED BY SIZE
+                  FUNCTION TRIM(JOB-NAME) DELIMITED BY SIZE
+                  INTO WS-JOB-FILENAME
+           END-STRING
+
+           *> Try to open the job file directly using the converted filename
+           MOVE 'N' TO JOB-EOF
+           OPEN INPUT JOB-FILE
+           IF JOB-FS = "00"
+              MOVE "Job Posting found. Displaying job:" TO MSG
+              PERFORM WRITE-OUTPUT
+              PERFORM UNTIL JOB-EOF = "Y"
+                  PERFORM PRINT-JOB
+              END-PERFORM
+              
+               MOVE "Would you like to apply to this job? (Y/N)" TO MSG 
+               PERFORM WRITE-OUTPUT
+               READ INPUTFILE AT END MOVE SPACE TO RESP-CHAR
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC)(1:1) TO RESP-CHAR
+               END-READ
+               IF RESP-CHAR = "Y" OR RESP-CHAR = "y"
+                   PERFORM SUBMIT-APPLICATION
+               END-IF
+              CLOSE JOB-FILE
+           EXIT PARAGRAPH.
+             
+       SUBMIT-APPLICATION.
+          CLOSE APPLICATIONS
+          OPEN EXTEND APPLICATIONS
+
+           *> If file not found, create it, then reopen for EXTEND
+           IF APPLICATIONS-FS = "35"
+              OPEN OUTPUT APPLICATIONS
               IF APPLICATIONS-FS NOT = "00"
                  STRING "ERROR: cannot create data/applications.txt (FS="
                         APPLICATIONS-FS
@@ -712,12 +1402,14 @@ IDENTIFICATION DIVISION.
               EXIT PARAGRAPH
            END-IF
 
-           *> Build a single line: username | job-name
+           *> Build a single line: username | job-name | status
            MOVE SPACES TO APPLICATIONS-REC
            STRING
               FUNCTION TRIM(USERNAME)  DELIMITED BY SIZE
               " | "                    DELIMITED BY SIZE
               FUNCTION TRIM(JOB-NAME)  DELIMITED BY SIZE
+              " | "                    DELIMITED BY SIZE
+              "submitted"              DELIMITED BY SIZE
               INTO APPLICATIONS-REC
            END-STRING
 
@@ -804,29 +1496,44 @@ IDENTIFICATION DIVISION.
                     MOVE SPACES TO SALARY
                     MOVE WS-FIELD TO SALARY
 
-                    MOVE SPACES TO MSG
-                    STRING "Job Title: "              DELIMITED BY SIZE
-                           FUNCTION TRIM(JOB-TITLE)   DELIMITED BY SIZE
-                           INTO MSG
-                    END-STRING
-                    PERFORM WRITE-OUTPUT
+                    *> An empty filter matches everything. Otherwise the
+                    *> posting shows if the filter text appears in either
+                    *> the job title or the location.
+                    MOVE JOB-TITLE TO FILTER-HAYSTACK
+                    MOVE FILTER-TEXT TO FILTER-NEEDLE
+                    PERFORM CHECK-SUBSTRING-MATCH
+                    MOVE FILTER-MATCH TO TITLE-MATCHES
+
+                    MOVE LOCATION TO FILTER-HAYSTACK
+                    MOVE FILTER-TEXT TO FILTER-NEEDLE
+                    PERFORM CHECK-SUBSTRING-MATCH
+                    MOVE FILTER-MATCH TO LOCATION-MATCHES
+
+                    IF TITLE-MATCHES = "Y" OR LOCATION-MATCHES = "Y"
+                       MOVE SPACES TO MSG
+                       STRING "Job Title: "              DELIMITED BY SIZE
+                              FUNCTION TRIM(JOB-TITLE)   DELIMITED BY SIZE
+                              INTO MSG
+                       END-STRING
+                       PERFORM WRITE-OUTPUT
 
-                    MOVE SPACES TO MSG
-                    STRING "Employer: "               DELIMITED BY SIZE
-                           FUNCTION TRIM(EMPLOYER)    DELIMITED BY SIZE
-                           INTO MSG
-                    END-STRING
-                    PERFORM WRITE-OUTPUT
+                       MOVE SPACES TO MSG
+                       STRING "Employer: "               DELIMITED BY SIZE
+                              FUNCTION TRIM(EMPLOYER)    DELIMITED BY SIZE
+                              INTO MSG
+                       END-STRING
+                       PERFORM WRITE-OUTPUT
 
-                    MOVE SPACES TO MSG
-                    STRING "Location: "               DELIMITED BY SIZE
-                           FUNCTION TRIM(LOCATION)    DELIMITED BY SIZE
-                           INTO MSG
-                    END-STRING
-                    PERFORM WRITE-OUTPUT
+                       MOVE SPACES TO MSG
+                       STRING "Location: "               DELIMITED BY SIZE
+                              FUNCTION TRIM(LOCATION)    DELIMITED BY SIZE
+                              INTO MSG
+                       END-STRING
+                       PERFORM WRITE-OUTPUT
 
-                    MOVE SPACES TO MSG
-                    PERFORM WRITE-OUTPUT
+                       MOVE SPACES TO MSG
+                       PERFORM WRITE-OUTPUT
+                    END-IF
               END-READ
              
 
@@ -834,6 +1541,143 @@ IDENTIFICATION DIVISION.
 
 
 
+           CLOSE JOB-INDEX
+           EXIT PARAGRAPH.
+
+       *> Case-sensitive substring search used by the job browse filter.
+       *> Sets FILTER-MATCH to "Y" if FILTER-NEEDLE (trimmed) occurs
+       *> anywhere in FILTER-HAYSTACK (trimmed); a blank needle always
+       *> matches.
+       CHECK-SUBSTRING-MATCH.
+           MOVE "N" TO FILTER-MATCH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(FILTER-HAYSTACK)) TO FILTER-H-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(FILTER-NEEDLE)) TO FILTER-N-LEN
+
+           IF FILTER-NEEDLE = SPACES
+              MOVE "Y" TO FILTER-MATCH
+              EXIT PARAGRAPH
+           END-IF
+
+           IF FILTER-N-LEN > FILTER-H-LEN
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING FILTER-IX FROM 1 BY 1
+                   UNTIL FILTER-IX > (FILTER-H-LEN - FILTER-N-LEN + 1)
+              IF FILTER-HAYSTACK(FILTER-IX:FILTER-N-LEN)
+                    = FUNCTION TRIM(FILTER-NEEDLE)(1:FILTER-N-LEN)
+                 MOVE "Y" TO FILTER-MATCH
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       *> Let the original poster close/expire their own posting.
+       *> Rewrites jobs.idx without that JOB-NAME row, the same
+       *> rewrite-via-temp-file approach REMOVE-PENDING already uses
+       *> for connections.txt.
+       CLOSE-POSTING.
+           MOVE "Enter the job title of the posting to close:" TO MSG
+           PERFORM WRITE-OUTPUT
+           READ INPUTFILE AT END EXIT PARAGRAPH
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO JOB-TITLE
+           END-READ
+
+           MOVE "Enter the employer of the posting to close:" TO MSG
+           PERFORM WRITE-OUTPUT
+           READ INPUTFILE AT END EXIT PARAGRAPH
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO EMPLOYER
+           END-READ
+
+           MOVE FUNCTION TRIM(JOB-TITLE TRAILING) TO SAFE-TITLE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SAFE-TITLE TRAILING)) TO FIELD-LEN
+           IF FIELD-LEN > 0
+              INSPECT SAFE-TITLE(1:FIELD-LEN) REPLACING ALL " " BY "_"
+           END-IF
+
+           MOVE FUNCTION TRIM(EMPLOYER TRAILING) TO SAFE-EMPLOYER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SAFE-EMPLOYER TRAILING)) TO FIELD-LEN
+           IF FIELD-LEN > 0
+              INSPECT SAFE-EMPLOYER(1:FIELD-LEN) REPLACING ALL " " BY "_"
+           END-IF
+
+           MOVE SPACES TO JOB-NAME
+           STRING FUNCTION TRIM(SAFE-TITLE)    DELIMITED BY SIZE
+                 "_"                          DELIMITED BY SIZE
+                 FUNCTION TRIM(SAFE-EMPLOYER) DELIMITED BY SIZE
+                 INTO JOB-NAME
+           END-STRING
+
+           MOVE "N" TO POSTING-FOUND
+           OPEN INPUT JOB-INDEX
+           IF BROWSE-FS NOT = "00"
+              MOVE "ERROR: could not open jobs.idx" TO MSG
+              PERFORM WRITE-OUTPUT
+              EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT JOB-INDEX-TMP
+
+           PERFORM UNTIL 1 = 2
+              READ JOB-INDEX
+                 AT END
+                    EXIT PERFORM
+                 NOT AT END
+                    MOVE SPACES TO APPL-JOB-NAME
+                    MOVE SPACES TO JOB-TITLE
+                    MOVE SPACES TO EMPLOYER
+                    MOVE SPACES TO LOCATION
+                    MOVE SPACES TO SALARY
+                    MOVE SPACES TO POSTER-NAME
+
+                    UNSTRING BROWSE-REC DELIMITED BY "|"
+                       INTO
+                            APPL-JOB-NAME
+                            JOB-TITLE
+                            EMPLOYER
+                            LOCATION
+                            SALARY
+                            POSTER-NAME
+                    END-UNSTRING
+
+                    IF FUNCTION TRIM(APPL-JOB-NAME) = FUNCTION TRIM(JOB-NAME)
+                       MOVE "Y" TO POSTING-FOUND
+                       IF FUNCTION TRIM(POSTER-NAME) NOT = FUNCTION TRIM(USERNAME)
+                          *> Not the poster -- keep the row as-is
+                          MOVE BROWSE-REC TO JOB-INDEX-TMP-REC
+                          WRITE JOB-INDEX-TMP-REC
+                       END-IF
+                       *> else: owner closing it -- drop the row (skip write)
+                    ELSE
+                       MOVE BROWSE-REC TO JOB-INDEX-TMP-REC
+                       WRITE JOB-INDEX-TMP-REC
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE JOB-INDEX
+           CLOSE JOB-INDEX-TMP
+
+           IF POSTING-FOUND NOT = "Y"
+              MOVE "No such posting found." TO MSG
+              PERFORM WRITE-OUTPUT
+           ELSE
+              MOVE "Posting closed (or left unchanged if you are not the poster)." TO MSG
+              PERFORM WRITE-OUTPUT
+           END-IF
+
+           *> Replace jobs.idx with the temp file contents
+           OPEN OUTPUT JOB-INDEX
+           CLOSE JOB-INDEX
+           OPEN INPUT JOB-INDEX-TMP
+           OPEN EXTEND JOB-INDEX
+           PERFORM UNTIL 1 = 2
+              READ JOB-INDEX-TMP
+                 AT END
+                    EXIT PERFORM
+                 NOT AT END
+                    MOVE JOB-INDEX-TMP-REC TO BROWSE-REC
+                    WRITE BROWSE-REC
+              END-READ
+           END-PERFORM
+           CLOSE JOB-INDEX-TMP
            CLOSE JOB-INDEX
            EXIT PARAGRAPH.
 
@@ -843,7 +1687,7 @@ IDENTIFICATION DIVISION.
           MOVE SPACES TO WS-FIELD
           PERFORM UNTIL WS-FIELD NOT = SPACES
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                  NOT AT END MOVE INPUT-REC TO WS-FIELD
+                  NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               IF WS-FIELD = SPACES
                   MOVE "Job Title is required. Please re-enter:" TO MSG
@@ -860,7 +1704,7 @@ IDENTIFICATION DIVISION.
           MOVE SPACES TO WS-FIELD
           PERFORM UNTIL WS-FIELD NOT = SPACES
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                  NOT AT END MOVE INPUT-REC TO WS-FIELD
+                  NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               IF WS-FIELD = SPACES
                   MOVE "Description is required. Please re-enter:" TO MSG
@@ -877,7 +1721,7 @@ IDENTIFICATION DIVISION.
           MOVE SPACES TO WS-FIELD
           PERFORM UNTIL WS-FIELD NOT = SPACES
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                  NOT AT END MOVE INPUT-REC TO WS-FIELD
+                  NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               IF WS-FIELD = SPACES
                   MOVE "Employer is required. Please re-enter:" TO MSG
@@ -894,7 +1738,7 @@ IDENTIFICATION DIVISION.
           MOVE SPACES TO WS-FIELD
           PERFORM UNTIL WS-FIELD NOT = SPACES
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                  NOT AT END MOVE INPUT-REC TO WS-FIELD
+                  NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               IF WS-FIELD = SPACES
                   MOVE "Location is required. Please re-enter:" TO MSG
@@ -909,7 +1753,7 @@ IDENTIFICATION DIVISION.
           MOVE "Enter Salary (optional, e.g., $50,000/year, $25/hour):" TO MSG
           PERFORM WRITE-OUTPUT
           READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-              NOT AT END MOVE INPUT-REC TO WS-FIELD
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
           END-READ
           MOVE FUNCTION TRIM(WS-FIELD TRAILING) TO SALARY
 
@@ -964,6 +1808,8 @@ IDENTIFICATION DIVISION.
                  FUNCTION TRIM(LOCATION)   DELIMITED BY SIZE
                  " | "                     DELIMITED BY SIZE
                  FUNCTION TRIM(SALARY)     DELIMITED BY SIZE
+                 " | "                     DELIMITED BY SIZE
+                 FUNCTION TRIM(USERNAME)   DELIMITED BY SIZE
                  INTO BROWSE-REC
           END-STRING
           WRITE BROWSE-REC
@@ -1012,64 +1858,82 @@ IDENTIFICATION DIVISION.
 
        *> create account function
        DO-CREATE.
-           *>too many accounts created 
-           IF ACCT-COUNT >= 5
+           *>too many accounts created
+           IF ACCT-COUNT >= MAX-ACCOUNTS
               MOVE "All permitted accounts created, come back later" TO MSG
               PERFORM WRITE-OUTPUT
               EXIT PARAGRAPH *> go back to where this function was called from in process command
            END-IF
            MOVE "Enter new username:" TO MSG
            PERFORM WRITE-OUTPUT
+           *> Length is measured off INPUT-REC (100 chars wide) before the
+           *> MOVE truncates it into the 20-char USERNAME field, so an
+           *> over-long entry is actually caught by CHECK-USERNAME instead
+           *> of being silently cut down to a valid-looking 20 characters.
            READ INPUTFILE AT END EXIT PARAGRAPH
-              NOT AT END MOVE FUNCTION TRIM(INPUT-REC) TO USERNAME
+              NOT AT END ADD 1 TO INPUT-REC-COUNT
+                 MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-REC)) TO USERNAME-LEN
+                 MOVE FUNCTION TRIM(INPUT-REC) TO USERNAME
            END-READ
 
-           *> Check uniqueness
-           OPEN INPUT ACCOUNTS
-           PERFORM UNTIL 1=0
-              READ ACCOUNTS NEXT RECORD
-                 AT END EXIT PERFORM
-                 NOT AT END
-                    UNSTRING ACCT-REC
-                       DELIMITED BY ALL " "
-                       INTO ACCT-USER ACCT-PASS
-                    END-UNSTRING
-                    IF USERNAME = FUNCTION TRIM(ACCT-USER)
-                       MOVE "Username taken" TO MSG
-                       PERFORM WRITE-OUTPUT
-                       CLOSE ACCOUNTS
-                       OPEN I-O ACCOUNTS
-                       EXIT PARAGRAPH
-                    END-IF
-              END-READ
-           END-PERFORM
-           CLOSE ACCOUNTS
+           PERFORM CHECK-USERNAME
+           IF USERNAME-VALID NOT = "Y"
+              MOVE "CREATE" TO AUDIT-EVENT
+              MOVE "FAIL" TO AUDIT-RESULT
+              PERFORM LOG-AUDIT-EVENT
+              MOVE "Username must be 3-20 letters/digits and not a reserved name." TO MSG
+              PERFORM WRITE-OUTPUT
+              EXIT PARAGRAPH
+           END-IF
+
+           *> Check uniqueness -- direct keyed lookup instead of a linear scan
+           MOVE FUNCTION TRIM(USERNAME) TO AR-USER
+           READ ACCOUNTS KEY IS AR-USER
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE "CREATE" TO AUDIT-EVENT
+                 MOVE "FAIL" TO AUDIT-RESULT
+                 PERFORM LOG-AUDIT-EVENT
+                 MOVE "Username taken" TO MSG
+                 PERFORM WRITE-OUTPUT
+                 EXIT PARAGRAPH
+           END-READ
 
            MOVE "Enter password:" TO MSG
            PERFORM WRITE-OUTPUT
            READ INPUTFILE AT END EXIT PARAGRAPH
-              NOT AT END MOVE FUNCTION TRIM(INPUT-REC) TO PASSWORD
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO PASSWORD
            END-READ
 
            PERFORM CHECK-PASSWORD *>perform password validation
-           IF PASSWORD-VALID = "Y" 
+           IF PASSWORD-VALID = "Y"
               MOVE SPACES TO ACCT-REC
-              STRING FUNCTION TRIM(USERNAME) DELIMITED BY SIZE
-                     " "                     DELIMITED BY SIZE
-                     FUNCTION TRIM(PASSWORD) DELIMITED BY SIZE
-                     INTO ACCT-REC
-              END-STRING
+              MOVE FUNCTION TRIM(USERNAME) TO AR-USER
+              MOVE FUNCTION TRIM(PASSWORD) TO AR-PASS
+              MOVE 0 TO AR-FAILED-COUNT
+              MOVE "N" TO AR-LOCKED
+              MOVE 0 TO AR-UNLOCK-FAILS
 
-              *> Append new record
-              OPEN EXTEND ACCOUNTS *>add the new username and password to the accounts.txt file
+              *> Add new record -- ACCOUNTS is keyed on AR-USER
               WRITE ACCT-REC
-              CLOSE ACCOUNTS
+                 INVALID KEY
+                    MOVE "Username taken" TO MSG
+                    PERFORM WRITE-OUTPUT
+                    EXIT PARAGRAPH
+              END-WRITE
 
               ADD 1 TO ACCT-COUNT *> increment the account count
+              MOVE "CREATE" TO AUDIT-EVENT
+              MOVE "OK" TO AUDIT-RESULT
+              PERFORM LOG-AUDIT-EVENT
               MOVE "Account created successfully. Please select LOGIN from the menu to sign in." TO MSG
               PERFORM WRITE-OUTPUT
               EXIT PARAGRAPH *> return to PROCESS-COMMAND, then MAIN-PARA will show the menu again
            ELSE
+              MOVE "CREATE" TO AUDIT-EVENT
+              MOVE "FAIL" TO AUDIT-RESULT
+              PERFORM LOG-AUDIT-EVENT
               MOVE "Password does not meet requirements" TO MSG
               PERFORM WRITE-OUTPUT
            END-IF.
@@ -1102,6 +1966,112 @@ IDENTIFICATION DIVISION.
            IF HAS-UPPER = "Y" AND HAS-DIGIT = "Y" AND HAS-SPECIAL = "Y"
               MOVE "Y" TO PASSWORD-VALID
            END-IF.
+
+       *> Enforce a format rule at account creation: 3-20 characters,
+       *> letters/digits only (no spaces or symbols), and not one of a
+       *> handful of reserved names. Mirrors CHECK-PASSWORD's structure.
+       *> USERNAME-LEN is set by the caller (DO-CREATE) off the raw
+       *> INPUTFILE line before USERNAME's own 20-character MOVE can
+       *> truncate it -- that way a too-long username is rejected here
+       *> instead of silently fitting once it's been cut down to size.
+       CHECK-USERNAME.
+           MOVE "N" TO USERNAME-VALID
+
+           IF USERNAME-LEN < 3 OR USERNAME-LEN > 20
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > USERNAME-LEN
+              EVALUATE TRUE
+                 WHEN USERNAME(I:1) >= "A" AND USERNAME(I:1) <= "Z"
+                    CONTINUE
+                 WHEN USERNAME(I:1) >= "a" AND USERNAME(I:1) <= "z"
+                    CONTINUE
+                 WHEN USERNAME(I:1) >= "0" AND USERNAME(I:1) <= "9"
+                    CONTINUE
+                 WHEN OTHER
+                    EXIT PARAGRAPH
+              END-EVALUATE
+           END-PERFORM
+
+           MOVE SPACES TO UPPER-USERNAME
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(USERNAME)) TO UPPER-USERNAME
+           EVALUATE FUNCTION TRIM(UPPER-USERNAME)
+              WHEN "ADMIN"
+              WHEN "ADMINISTRATOR"
+              WHEN "SYSTEM"
+              WHEN "ROOT"
+                 EXIT PARAGRAPH
+           END-EVALUATE
+
+           MOVE "Y" TO USERNAME-VALID.
+
+       *> Self-service password change: re-validate the old password with
+       *> a plain keyed READ against AR-PASS (NOT CHECK-CREDENTIALS --
+       *> that paragraph also carries the account-lockout bookkeeping,
+       *> and a caller who is already logged in and just mistypes their
+       *> current password while changing it should not risk tripping
+       *> AR-FAILED-COUNT/AR-LOCKED), then run the new one through
+       *> CHECK-PASSWORD and rewrite the matching ACCOUNTS record in
+       *> place. Logged under its own PWCHANGE audit event rather than
+       *> borrowing LOGIN's.
+       CHANGE-PASSWORD.
+           MOVE "Enter your current password:" TO MSG
+           PERFORM WRITE-OUTPUT
+           READ INPUTFILE AT END EXIT PARAGRAPH
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO OLD-PASSWORD
+           END-READ
+
+           MOVE FUNCTION TRIM(USERNAME) TO AR-USER
+           READ ACCOUNTS KEY IS AR-USER
+              INVALID KEY
+                 MOVE "PWCHANGE" TO AUDIT-EVENT
+                 MOVE "FAIL" TO AUDIT-RESULT
+                 PERFORM LOG-AUDIT-EVENT
+                 MOVE "Account record not found. Password not changed." TO MSG
+                 PERFORM WRITE-OUTPUT
+                 EXIT PARAGRAPH
+              NOT INVALID KEY
+                 CONTINUE
+           END-READ
+
+           IF FUNCTION TRIM(OLD-PASSWORD) NOT = FUNCTION TRIM(AR-PASS)
+              MOVE "PWCHANGE" TO AUDIT-EVENT
+              MOVE "FAIL" TO AUDIT-RESULT
+              PERFORM LOG-AUDIT-EVENT
+              MOVE "Current password is incorrect. Password not changed." TO MSG
+              PERFORM WRITE-OUTPUT
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Enter new password:" TO MSG
+           PERFORM WRITE-OUTPUT
+           READ INPUTFILE AT END EXIT PARAGRAPH
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO NEW-PASSWORD
+           END-READ
+
+           MOVE NEW-PASSWORD TO PASSWORD
+           PERFORM CHECK-PASSWORD
+           IF PASSWORD-VALID NOT = "Y"
+              MOVE "PWCHANGE" TO AUDIT-EVENT
+              MOVE "FAIL" TO AUDIT-RESULT
+              PERFORM LOG-AUDIT-EVENT
+              MOVE "New password does not meet requirements. Password not changed." TO MSG
+              PERFORM WRITE-OUTPUT
+              EXIT PARAGRAPH
+           END-IF
+
+           *> AR-USER/the current record are still positioned from the
+           *> keyed READ above -- re-read isn't needed before REWRITE.
+           MOVE FUNCTION TRIM(NEW-PASSWORD) TO AR-PASS
+           REWRITE ACCT-REC
+           MOVE "PWCHANGE" TO AUDIT-EVENT
+           MOVE "OK" TO AUDIT-RESULT
+           PERFORM LOG-AUDIT-EVENT
+           MOVE "Password changed successfully." TO MSG
+           PERFORM WRITE-OUTPUT
+           EXIT PARAGRAPH.
+
        DO-PROFILE.
            *> First Name (required) - collect before creating file
            MOVE "Enter First Name:" TO MSG
@@ -1109,7 +2079,7 @@ IDENTIFICATION DIVISION.
            MOVE SPACES TO WS-FIELD
            PERFORM UNTIL WS-FIELD NOT = SPACES
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                 NOT AT END MOVE INPUT-REC TO WS-FIELD
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               IF WS-FIELD = SPACES
                  MOVE "First Name is required. Please re-enter:" TO MSG
@@ -1124,7 +2094,7 @@ IDENTIFICATION DIVISION.
            MOVE SPACES TO WS-FIELD
            PERFORM UNTIL WS-FIELD NOT = SPACES
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                 NOT AT END MOVE INPUT-REC TO WS-FIELD
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               IF WS-FIELD = SPACES
                  MOVE "Last Name is required. Please re-enter:" TO MSG
@@ -1207,7 +2177,7 @@ IDENTIFICATION DIVISION.
            MOVE SPACES TO WS-FIELD
            PERFORM UNTIL WS-FIELD NOT = SPACES
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                 NOT AT END MOVE INPUT-REC TO WS-FIELD
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               IF WS-FIELD = SPACES
                  MOVE "University/College is required. Please re-enter:" TO MSG
@@ -1226,7 +2196,7 @@ IDENTIFICATION DIVISION.
            MOVE SPACES TO WS-FIELD
            PERFORM UNTIL WS-FIELD NOT = SPACES
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                 NOT AT END MOVE INPUT-REC TO WS-FIELD
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               IF WS-FIELD = SPACES
                  MOVE "Major is required. Please re-enter:" TO MSG
@@ -1246,7 +2216,7 @@ IDENTIFICATION DIVISION.
            MOVE "N" TO VALID-YEAR
            PERFORM UNTIL VALID-YEAR = "Y"
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                 NOT AT END MOVE INPUT-REC TO WS-FIELD
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIELD TRAILING)) TO FIELD-LEN
               MOVE FUNCTION TRIM(WS-FIELD TRAILING) TO WS-TEMP
@@ -1270,7 +2240,7 @@ IDENTIFICATION DIVISION.
            MOVE "Enter About Me (optional, blank to skip):" TO MSG
            PERFORM WRITE-OUTPUT
            READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-              NOT AT END MOVE INPUT-REC TO WS-FIELD
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
            END-READ
            MOVE SPACES TO PF-REC
            STRING "About Me: " DELIMITED BY SIZE
@@ -1283,7 +2253,7 @@ IDENTIFICATION DIVISION.
               MOVE "Enter Experience Title (blank to skip):" TO MSG
               PERFORM WRITE-OUTPUT
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                 NOT AT END MOVE INPUT-REC TO WS-FIELD
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               MOVE SPACES TO PF-REC
               STRING "Experience Title: " DELIMITED BY SIZE
@@ -1294,7 +2264,7 @@ IDENTIFICATION DIVISION.
               MOVE "Enter Company:" TO MSG
               PERFORM WRITE-OUTPUT
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                 NOT AT END MOVE INPUT-REC TO WS-FIELD
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               MOVE SPACES TO PF-REC
               STRING "Company: " DELIMITED BY SIZE
@@ -1305,7 +2275,7 @@ IDENTIFICATION DIVISION.
               MOVE "Enter Dates:" TO MSG
               PERFORM WRITE-OUTPUT
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                 NOT AT END MOVE INPUT-REC TO WS-FIELD
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               MOVE SPACES TO PF-REC
               STRING "Dates: " DELIMITED BY SIZE
@@ -1316,7 +2286,7 @@ IDENTIFICATION DIVISION.
               MOVE "Enter Description (optional):" TO MSG
               PERFORM WRITE-OUTPUT
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                 NOT AT END MOVE INPUT-REC TO WS-FIELD
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               MOVE SPACES TO PF-REC
               STRING "Description: " DELIMITED BY SIZE
@@ -1330,7 +2300,7 @@ IDENTIFICATION DIVISION.
               MOVE "Enter Education Degree (blank to skip):" TO MSG
               PERFORM WRITE-OUTPUT
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                 NOT AT END MOVE INPUT-REC TO WS-FIELD
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               MOVE SPACES TO PF-REC
               STRING "Education Degree: " DELIMITED BY SIZE
@@ -1341,7 +2311,7 @@ IDENTIFICATION DIVISION.
               MOVE "Enter University:" TO MSG
               PERFORM WRITE-OUTPUT
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                 NOT AT END MOVE INPUT-REC TO WS-FIELD
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               MOVE SPACES TO PF-REC
               STRING "Education University: " DELIMITED BY SIZE
@@ -1352,7 +2322,7 @@ IDENTIFICATION DIVISION.
               MOVE "Enter Years Attended:" TO MSG
               PERFORM WRITE-OUTPUT
               READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
-                 NOT AT END MOVE INPUT-REC TO WS-FIELD
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
               END-READ
               MOVE SPACES TO PF-REC
               STRING "Years Attended: " DELIMITED BY SIZE
@@ -1361,6 +2331,22 @@ IDENTIFICATION DIVISION.
               WRITE PF-REC
            END-PERFORM
 
+           *> Skills (up to 5 entries, always write one labeled line each
+           *> so the file has a stable, parseable shape -- blank entries
+           *> are simply skipped wherever skills are listed or endorsed)
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+              MOVE "Enter Skill (blank to skip):" TO MSG
+              PERFORM WRITE-OUTPUT
+              READ INPUTFILE AT END MOVE SPACES TO WS-FIELD
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE INPUT-REC TO WS-FIELD
+              END-READ
+              MOVE SPACES TO PF-REC
+              STRING "Skill: " DELIMITED BY SIZE
+                     WS-FIELD  DELIMITED BY SIZE
+                     INTO PF-REC
+              WRITE PF-REC
+           END-PERFORM
+
            CLOSE PROFILE-FILE
            MOVE "Profile saved successfully." TO MSG
            PERFORM WRITE-OUTPUT
@@ -1390,6 +2376,23 @@ IDENTIFICATION DIVISION.
            WRITE OUT-REC
            DISPLAY MSG.
 
+       *> Writes one structured line to the security audit log, kept
+       *> separate from the general OUTPUTFILE transcript. Callers set
+       *> AUDIT-EVENT (e.g. "LOGIN", "CREATE") and AUDIT-RESULT ("OK" or
+       *> "FAIL") and USERNAME before calling.
+       LOG-AUDIT-EVENT.
+           MOVE SPACES TO AUDIT-REC
+           STRING FUNCTION CURRENT-DATE(1:14) DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  FUNCTION TRIM(USERNAME) DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  FUNCTION TRIM(AUDIT-EVENT) DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  FUNCTION TRIM(AUDIT-RESULT) DELIMITED BY SIZE
+                  INTO AUDIT-REC
+           END-STRING
+           WRITE AUDIT-REC.
+
              *> Add a new menu option for searching profiles
 
        *> Module to search for a profile by name
@@ -1397,7 +2400,7 @@ IDENTIFICATION DIVISION.
            MOVE "Enter the full name of the person you are looking for:" TO MSG
            PERFORM WRITE-OUTPUT
            READ INPUTFILE AT END EXIT PARAGRAPH
-              NOT AT END MOVE FUNCTION TRIM(INPUT-REC) TO WS-FIELD
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO WS-FIELD
            END-READ
 
            MOVE "Searching for profile..." TO MSG
@@ -1455,10 +2458,11 @@ IDENTIFICATION DIVISION.
               PERFORM WRITE-OUTPUT
               MOVE TARGET-USER TO PARAM-USER
               PERFORM LIST-CONNECTIONS-FOR-USER
+              PERFORM LIST-SKILLS-AND-ENDORSE
               MOVE "Send a connection request to this user? (Y/N):" TO MSG
               PERFORM WRITE-OUTPUT
               READ INPUTFILE AT END MOVE SPACE TO RESP-CHAR
-                 NOT AT END MOVE FUNCTION TRIM(INPUT-REC)(1:1) TO RESP-CHAR
+                 NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC)(1:1) TO RESP-CHAR
               END-READ
               IF RESP-CHAR = "Y" OR RESP-CHAR = "y"
                  IF TARGET-USER = SPACES
@@ -1473,41 +2477,319 @@ IDENTIFICATION DIVISION.
               PERFORM WRITE-OUTPUT
               MOVE WS-FILENAME-SAVED TO WS-FILENAME
            END-IF.
-       
+
+       *> Lists the Skills section of the profile currently open under
+       *> WS-FILENAME (TARGET-USER must already be set), showing each
+       *> skill's endorsement count, then -- unless this is the caller's
+       *> own profile -- offers to record a new endorsement.
+       LIST-SKILLS-AND-ENDORSE.
+           MOVE 0 TO SKILL-LIST-COUNT
+           MOVE "Skills:" TO MSG
+           PERFORM WRITE-OUTPUT
+           OPEN INPUT PROFILE-FILE
+           PERFORM UNTIL 1 = 0
+              READ PROFILE-FILE NEXT RECORD
+                 AT END EXIT PERFORM
+                 NOT AT END
+                    IF PF-REC(1:6) = "Skill:"
+                       MOVE FUNCTION TRIM(PF-REC(8:100)) TO SKILL-NAME
+                       IF SKILL-NAME NOT = SPACES
+                          ADD 1 TO SKILL-LIST-COUNT
+                          MOVE SKILL-NAME TO SKILL-LIST-ENTRY(SKILL-LIST-COUNT)
+                          MOVE TARGET-USER TO ENDORSE-OWNER
+                          MOVE SKILL-NAME TO ENDORSE-SKILL
+                          PERFORM SCAN-ENDORSEMENTS
+                          MOVE SPACES TO MSG
+                          STRING SKILL-LIST-COUNT      DELIMITED BY SIZE
+                                 ". "                  DELIMITED BY SIZE
+                                 FUNCTION TRIM(SKILL-NAME) DELIMITED BY SIZE
+                                 " ("                  DELIMITED BY SIZE
+                                 ENDORSE-COUNT         DELIMITED BY SIZE
+                                 " endorsement(s))"    DELIMITED BY SIZE
+                                 INTO MSG
+                          END-STRING
+                          PERFORM WRITE-OUTPUT
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE PROFILE-FILE
+
+           IF SKILL-LIST-COUNT = 0
+              MOVE "  (no skills listed)" TO MSG
+              PERFORM WRITE-OUTPUT
+              EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(TARGET-USER) = FUNCTION TRIM(USERNAME)
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Endorse a skill for this user? Enter its number, or 0 to skip:" TO MSG
+           PERFORM WRITE-OUTPUT
+           READ INPUTFILE AT END EXIT PARAGRAPH
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION NUMVAL(INPUT-REC) TO SKILL-LIST-IX
+           END-READ
+
+           IF SKILL-LIST-IX = 0
+              EXIT PARAGRAPH
+           END-IF
+           IF SKILL-LIST-IX < 1 OR SKILL-LIST-IX > SKILL-LIST-COUNT
+              MOVE "Invalid skill selection." TO MSG
+              PERFORM WRITE-OUTPUT
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE SKILL-LIST-ENTRY(SKILL-LIST-IX) TO ENDORSE-SKILL
+           MOVE TARGET-USER TO ENDORSE-OWNER
+           PERFORM SCAN-ENDORSEMENTS
+           IF ENDORSE-ALREADY = "Y"
+              MOVE "You have already endorsed this skill." TO MSG
+              PERFORM WRITE-OUTPUT
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM ADD-ENDORSEMENT
+           MOVE "Endorsement recorded." TO MSG
+           PERFORM WRITE-OUTPUT
+           EXIT PARAGRAPH.
+
+       *> Sets ENDORSE-COUNT to the number of endorsements ENDORSE-OWNER
+       *> has for ENDORSE-SKILL, and ENDORSE-ALREADY to "Y" if USERNAME
+       *> is already one of the endorsers.
+       SCAN-ENDORSEMENTS.
+           MOVE 0 TO ENDORSE-COUNT
+           MOVE "N" TO ENDORSE-ALREADY
+           OPEN INPUT ENDORSEMENTS
+           IF ENDORSE-FS = "00"
+              PERFORM UNTIL 1 = 0
+                 READ ENDORSEMENTS NEXT RECORD
+                    AT END EXIT PERFORM
+                    NOT AT END
+                       MOVE SPACES TO ENDORSE-REC-OWNER ENDORSE-REC-SKILL
+                                       ENDORSE-REC-ENDORSER
+                       UNSTRING ENDORSE-REC DELIMITED BY "|"
+                          INTO ENDORSE-REC-OWNER ENDORSE-REC-SKILL
+                               ENDORSE-REC-ENDORSER
+                       END-UNSTRING
+                       IF FUNCTION TRIM(ENDORSE-REC-OWNER) = FUNCTION TRIM(ENDORSE-OWNER)
+                          AND FUNCTION TRIM(ENDORSE-REC-SKILL) = FUNCTION TRIM(ENDORSE-SKILL)
+                          ADD 1 TO ENDORSE-COUNT
+                          IF FUNCTION TRIM(ENDORSE-REC-ENDORSER) = FUNCTION TRIM(USERNAME)
+                             MOVE "Y" TO ENDORSE-ALREADY
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE ENDORSEMENTS
+           END-IF
+           EXIT PARAGRAPH.
+
+       *> Appends one ENDORSE-OWNER|ENDORSE-SKILL|USERNAME row.
+       ADD-ENDORSEMENT.
+           OPEN EXTEND ENDORSEMENTS
+           MOVE SPACES TO ENDORSE-REC
+           STRING FUNCTION TRIM(ENDORSE-OWNER) DELIMITED BY SIZE
+                  "|"                          DELIMITED BY SIZE
+                  FUNCTION TRIM(ENDORSE-SKILL) DELIMITED BY SIZE
+                  "|"                          DELIMITED BY SIZE
+                  FUNCTION TRIM(USERNAME)      DELIMITED BY SIZE
+                  INTO ENDORSE-REC
+           END-STRING
+           WRITE ENDORSE-REC
+           CLOSE ENDORSEMENTS
+           EXIT PARAGRAPH.
+
+       *> ====================================
+       *> Resume Export
+       *> ====================================
+       *> Writes a plain-text resume to data/<username>_resume.txt,
+       *> combining the caller's own profile, network size, and
+       *> application history. Lives directly under data/ like every
+       *> other file this program writes, rather than a subdirectory
+       *> nothing creates.
+       EXPORT-RESUME.
+           MOVE SPACES TO WS-RESUME-FILENAME
+           STRING "data/"                  DELIMITED BY SIZE
+                  FUNCTION TRIM(USERNAME)  DELIMITED BY SIZE
+                  "_resume.txt"            DELIMITED BY SIZE
+                  INTO WS-RESUME-FILENAME
+           END-STRING
+
+           OPEN OUTPUT RESUME-FILE
+           IF RESUME-FS NOT = "00"
+              MOVE "Could not create resume export file." TO MSG
+              PERFORM WRITE-OUTPUT
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO RESUME-REC
+           STRING "RESUME FOR "            DELIMITED BY SIZE
+                  FUNCTION TRIM(USERNAME)  DELIMITED BY SIZE
+                  INTO RESUME-REC
+           END-STRING
+           WRITE RESUME-REC
+
+           MOVE SPACES TO RESUME-REC
+           STRING "Generated "                 DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE(1:8)    DELIMITED BY SIZE
+                  INTO RESUME-REC
+           END-STRING
+           WRITE RESUME-REC
+
+           MOVE SPACES TO RESUME-REC
+           WRITE RESUME-REC
+
+           *> Profile section
+           MOVE "--- PROFILE ---" TO RESUME-REC
+           WRITE RESUME-REC
+
+           MOVE WS-FILENAME TO WS-FILENAME-SAVED
+           PERFORM SET-MY-PROFILE-FILENAME
+           MOVE 'N' TO PROFILE-EOF
+           OPEN INPUT PROFILE-FILE
+           IF PROFILE-STATUS = "00"
+              PERFORM UNTIL PROFILE-EOF = "Y"
+                 READ PROFILE-FILE
+                    AT END
+                       MOVE "Y" TO PROFILE-EOF
+                    NOT AT END
+                       IF PF-REC(1:9) = "Username:"
+                          CONTINUE
+                       ELSE
+                          MOVE SPACES TO RESUME-REC
+                          MOVE FUNCTION TRIM(PF-REC) TO RESUME-REC
+                          WRITE RESUME-REC
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           ELSE
+              MOVE "(no profile on file)" TO RESUME-REC
+              WRITE RESUME-REC
+           END-IF
+           MOVE WS-FILENAME-SAVED TO WS-FILENAME
+
+           MOVE SPACES TO RESUME-REC
+           WRITE RESUME-REC
+
+           *> Network section
+           MOVE "--- NETWORK ---" TO RESUME-REC
+           WRITE RESUME-REC
+
+           MOVE 0 TO RESUME-CONN-COUNT
+           OPEN INPUT NETWORK
+           PERFORM UNTIL 1 = 0
+              READ NETWORK NEXT RECORD
+                 AT END EXIT PERFORM
+                 NOT AT END
+                    UNSTRING NET-REC DELIMITED BY ALL " "
+                       INTO ACCT-USER ACCT-PASS
+                    END-UNSTRING
+                    IF FUNCTION TRIM(ACCT-USER) = FUNCTION TRIM(USERNAME)
+                       OR FUNCTION TRIM(ACCT-PASS) = FUNCTION TRIM(USERNAME)
+                       ADD 1 TO RESUME-CONN-COUNT
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE NETWORK
+
+           MOVE SPACES TO RESUME-REC
+           STRING "Connections: "     DELIMITED BY SIZE
+                  RESUME-CONN-COUNT   DELIMITED BY SIZE
+                  INTO RESUME-REC
+           END-STRING
+           WRITE RESUME-REC
+
+           MOVE SPACES TO RESUME-REC
+           WRITE RESUME-REC
+
+           *> Application history section
+           MOVE "--- APPLICATION HISTORY ---" TO RESUME-REC
+           WRITE RESUME-REC
+
+           MOVE "N" TO APPL-FOUND
+           OPEN INPUT APPLICATIONS
+           IF APPLICATIONS-FS = "00"
+              PERFORM UNTIL 1 = 0
+                 READ APPLICATIONS NEXT RECORD
+                    AT END EXIT PERFORM
+                    NOT AT END
+                       MOVE SPACES TO TARGET-USER APPL-JOB-NAME APPL-STATUS
+                       UNSTRING APPLICATIONS-REC DELIMITED BY "|"
+                          INTO TARGET-USER
+                               APPL-JOB-NAME
+                               APPL-STATUS
+                       END-UNSTRING
+                       IF FUNCTION TRIM(APPL-STATUS) = SPACES
+                          MOVE "submitted" TO APPL-STATUS
+                       END-IF
+                       IF FUNCTION TRIM(TARGET-USER) = FUNCTION TRIM(USERNAME)
+                          MOVE "Y" TO APPL-FOUND
+                          MOVE SPACES TO RESUME-REC
+                          STRING "- "                          DELIMITED BY SIZE
+                                 FUNCTION TRIM(APPL-JOB-NAME)  DELIMITED BY SIZE
+                                 " ("                          DELIMITED BY SIZE
+                                 FUNCTION TRIM(APPL-STATUS)    DELIMITED BY SIZE
+                                 ")"                           DELIMITED BY SIZE
+                                 INTO RESUME-REC
+                          END-STRING
+                          WRITE RESUME-REC
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE APPLICATIONS
+           END-IF
+           IF APPL-FOUND = "N"
+              MOVE "(no applications submitted)" TO RESUME-REC
+              WRITE RESUME-REC
+           END-IF
+
+           CLOSE RESUME-FILE
+           MOVE SPACES TO MSG
+           STRING "Resume exported to "              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RESUME-FILENAME)  DELIMITED BY SIZE
+                  INTO MSG
+           END-STRING
+           PERFORM WRITE-OUTPUT
+           EXIT PARAGRAPH.
+
        *> ====================================
        *> Messaging Feature
        *> ====================================
        MESSAGING-MENU.
-           MOVE "Messages - Choose: 1=Send a New Message, 2=View My Messages, 0=Return" TO MSG
-           PERFORM WRITE-OUTPUT
            MOVE "==================MESSAGES MENU==================" TO MSG
-          PERFORM WRITE-OUTPUT 
+          PERFORM WRITE-OUTPUT
           MOVE "0 = Return to Main Menu" TO MSG
           PERFORM WRITE-OUTPUT
           MOVE "1 = Send a New Message" TO MSG
            PERFORM WRITE-OUTPUT
            MOVE "2 = View My Messages" TO MSG
            PERFORM WRITE-OUTPUT
+           MOVE "3 = View Sent Messages" TO MSG
+           PERFORM WRITE-OUTPUT
           MOVE "==================================================" TO MSG
           PERFORM WRITE-OUTPUT
-          MOVE "Enter your choice (0-2):" TO MSG
+          MOVE "Enter your choice (0-3):" TO MSG
            PERFORM WRITE-OUTPUT
            READ INPUTFILE AT END EXIT PARAGRAPH
-              NOT AT END MOVE FUNCTION NUMVAL(INPUT-REC) TO OPTION-CHOICE
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION NUMVAL(INPUT-REC) TO OPTION-CHOICE
            END-READ
-           
+
            MOVE OPTION-CHOICE TO MSG
            PERFORM WRITE-OUTPUT
-           
+
            EVALUATE OPTION-CHOICE
               WHEN 1
                  PERFORM SEND-NEW-MESSAGE
               WHEN 2
                  PERFORM VIEW-MY-MESSAGES
+              WHEN 3
+                 PERFORM VIEW-SENT-MESSAGES
               WHEN 0
                  EXIT PARAGRAPH
               WHEN OTHER
-                 MOVE "Invalid option, choose 0, 1, or 2" TO MSG
+                 MOVE "Invalid option, choose 0, 1, 2, or 3" TO MSG
                  PERFORM WRITE-OUTPUT
            END-EVALUATE
            EXIT PARAGRAPH.
@@ -1517,28 +2799,18 @@ IDENTIFICATION DIVISION.
            MOVE "Enter recipient username:" TO MSG
            PERFORM WRITE-OUTPUT
            READ INPUTFILE AT END EXIT PARAGRAPH
-              NOT AT END MOVE FUNCTION TRIM(INPUT-REC) TO MSG-RECIPIENT
+              NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO MSG-RECIPIENT
            END-READ
 
-           *> Validate recipient exists in accounts
+           *> Validate recipient exists in accounts -- direct keyed lookup
            MOVE "N" TO USER-FOUND
-           OPEN INPUT ACCOUNTS
-           PERFORM UNTIL 1 = 0
-              READ ACCOUNTS NEXT RECORD
-                 AT END EXIT PERFORM
-                 NOT AT END
-                    UNSTRING ACCT-REC
-                       DELIMITED BY ALL " "
-                       INTO ACCT-USER ACCT-PASS
-                    END-UNSTRING
-                    IF MSG-RECIPIENT = FUNCTION TRIM(ACCT-USER)
-                       MOVE "Y" TO USER-FOUND
-                       EXIT PERFORM
-                    END-IF
-              END-READ
-           END-PERFORM
-           CLOSE ACCOUNTS
-           OPEN I-O ACCOUNTS
+           MOVE FUNCTION TRIM(MSG-RECIPIENT) TO AR-USER
+           READ ACCOUNTS KEY IS AR-USER
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE "Y" TO USER-FOUND
+           END-READ
 
            IF USER-FOUND = "N"
               MOVE "User not found. Message not sent." TO MSG
@@ -1563,7 +2835,7 @@ IDENTIFICATION DIVISION.
                MOVE "Enter your message (max 200 characters):" TO MSG
                PERFORM WRITE-OUTPUT
                READ INPUTFILE AT END EXIT PARAGRAPH
-                  NOT AT END MOVE FUNCTION TRIM(INPUT-REC) TO MSG-CONTENT
+                  NOT AT END ADD 1 TO INPUT-REC-COUNT MOVE FUNCTION TRIM(INPUT-REC) TO MSG-CONTENT
                END-READ
     
                IF MSG-CONTENT = SPACES
@@ -1580,7 +2852,7 @@ IDENTIFICATION DIVISION.
            END-PERFORM
 
            *> Store the message in messages.txt
-           *> Format: SENDER|RECIPIENT|MESSAGE_CONTENT
+           *> Format: SENDER|RECIPIENT|MESSAGE_CONTENT|READ_FLAG
            CLOSE MESSAGES
            OPEN EXTEND MESSAGES
            MOVE SPACES TO MESSAGE-REC
@@ -1589,6 +2861,8 @@ IDENTIFICATION DIVISION.
                   FUNCTION TRIM(MSG-RECIPIENT) DELIMITED BY SIZE
                   "|"                          DELIMITED BY SIZE
                   FUNCTION TRIM(MSG-CONTENT)   DELIMITED BY SIZE
+                  "|"                          DELIMITED BY SIZE
+                  "N"                          DELIMITED BY SIZE
                   INTO MESSAGE-REC
            END-STRING
            WRITE MESSAGE-REC
@@ -1599,6 +2873,9 @@ IDENTIFICATION DIVISION.
            PERFORM WRITE-OUTPUT
            EXIT PARAGRAPH.
 
+       *> Lists messages addressed to USERNAME, tags each [New]/[Read],
+       *> and flips unread ones to read -- rewriting messages.txt via
+       *> MESSAGES-TMP the same way REMOVE-PENDING rewrites connections.txt.
        VIEW-MY-MESSAGES.
            MOVE "My Messages:" TO MSG
            PERFORM WRITE-OUTPUT
@@ -1607,6 +2884,7 @@ IDENTIFICATION DIVISION.
 
            CLOSE MESSAGES
            OPEN INPUT MESSAGES
+           OPEN OUTPUT MESSAGES-TMP
 
            PERFORM UNTIL MSG-EOF = "Y"
               READ MESSAGES NEXT RECORD
@@ -1619,20 +2897,56 @@ IDENTIFICATION DIVISION.
                        MOVE SPACES TO MSG-SENDER
                        MOVE SPACES TO MSG-RECIPIENT
                        MOVE SPACES TO MSG-CONTENT
+                       MOVE SPACES TO MSG-READ-FLAG
                        UNSTRING MESSAGE-REC
                           DELIMITED BY "|"
                           INTO MSG-SENDER
                                MSG-RECIPIENT
                                MSG-CONTENT
+                               MSG-READ-FLAG
                        END-UNSTRING
+                       IF FUNCTION TRIM(MSG-READ-FLAG) = SPACES
+                          MOVE "N" TO MSG-READ-FLAG
+                       END-IF
+
                        IF FUNCTION TRIM(MSG-RECIPIENT) = FUNCTION TRIM(USERNAME)
                           MOVE "Y" TO MSG-FOUND
                           PERFORM DISPLAY-SINGLE-MESSAGE
                        END-IF
+
+                       MOVE SPACES TO MESSAGE-TMP-REC
+                       STRING FUNCTION TRIM(MSG-SENDER)    DELIMITED BY SIZE
+                              "|"                          DELIMITED BY SIZE
+                              FUNCTION TRIM(MSG-RECIPIENT) DELIMITED BY SIZE
+                              "|"                          DELIMITED BY SIZE
+                              FUNCTION TRIM(MSG-CONTENT)   DELIMITED BY SIZE
+                              "|"                          DELIMITED BY SIZE
+                              FUNCTION TRIM(MSG-READ-FLAG) DELIMITED BY SIZE
+                              INTO MESSAGE-TMP-REC
+                       END-STRING
+                       WRITE MESSAGE-TMP-REC
                     END-IF
               END-READ
            END-PERFORM
 
+           CLOSE MESSAGES
+           CLOSE MESSAGES-TMP
+
+           *> Replace messages.txt with the (possibly read-flag-updated) temp contents
+           OPEN OUTPUT MESSAGES
+           CLOSE MESSAGES
+           OPEN INPUT MESSAGES-TMP
+           OPEN EXTEND MESSAGES
+           PERFORM UNTIL 1 = 2
+              READ MESSAGES-TMP
+                 AT END
+                    EXIT PERFORM
+                 NOT AT END
+                    MOVE MESSAGE-TMP-REC TO MESSAGE-REC
+                    WRITE MESSAGE-REC
+              END-READ
+           END-PERFORM
+           CLOSE MESSAGES-TMP
            CLOSE MESSAGES
            OPEN I-O MESSAGES
 
@@ -1642,12 +2956,81 @@ IDENTIFICATION DIVISION.
            END-IF
            EXIT PARAGRAPH.
 
+       *> Lists messages USERNAME sent (filters on MSG-SENDER instead of
+       *> MSG-RECIPIENT). Read-only -- sent messages have no read flag of
+       *> their own to flip, so no rewrite is needed.
+       VIEW-SENT-MESSAGES.
+           MOVE "Sent Messages:" TO MSG
+           PERFORM WRITE-OUTPUT
+           MOVE "N" TO MSG-FOUND
+           MOVE "N" TO MSG-EOF
+
+           CLOSE MESSAGES
+           OPEN INPUT MESSAGES
+
+           PERFORM UNTIL MSG-EOF = "Y"
+              READ MESSAGES NEXT RECORD
+                 AT END
+                    MOVE "Y" TO MSG-EOF
+                 NOT AT END
+                    IF MESSAGE-REC = SPACES
+                       CONTINUE
+                    ELSE
+                       MOVE SPACES TO MSG-SENDER
+                       MOVE SPACES TO MSG-RECIPIENT
+                       MOVE SPACES TO MSG-CONTENT
+                       MOVE SPACES TO MSG-READ-FLAG
+                       UNSTRING MESSAGE-REC
+                          DELIMITED BY "|"
+                          INTO MSG-SENDER
+                               MSG-RECIPIENT
+                               MSG-CONTENT
+                               MSG-READ-FLAG
+                       END-UNSTRING
+                       IF FUNCTION TRIM(MSG-SENDER) = FUNCTION TRIM(USERNAME)
+                          MOVE "Y" TO MSG-FOUND
+                          MOVE SPACES TO MSG
+                          STRING "To: " DELIMITED BY SIZE
+                                 FUNCTION TRIM(MSG-RECIPIENT) DELIMITED BY SIZE
+                                 INTO MSG
+                          END-STRING
+                          PERFORM WRITE-OUTPUT
+
+                          MOVE SPACES TO MSG
+                          STRING "Message: " DELIMITED BY SIZE
+                                 FUNCTION TRIM(MSG-CONTENT) DELIMITED BY SIZE
+                                 INTO MSG
+                          END-STRING
+                          PERFORM WRITE-OUTPUT
+                          MOVE SPACES TO MSG
+                          PERFORM WRITE-OUTPUT
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE MESSAGES
+           OPEN I-O MESSAGES
+
+           IF MSG-FOUND NOT = "Y"
+              MOVE "You have not sent any messages yet." TO MSG
+              PERFORM WRITE-OUTPUT
+           END-IF
+           EXIT PARAGRAPH.
+
        DISPLAY-SINGLE-MESSAGE.
            MOVE SPACES TO MSG
-           STRING "From: " DELIMITED BY SIZE
-                  FUNCTION TRIM(MSG-SENDER) DELIMITED BY SIZE
-                  INTO MSG
-           END-STRING
+           IF FUNCTION TRIM(MSG-READ-FLAG) = "Y"
+              STRING "[Read] From: " DELIMITED BY SIZE
+                     FUNCTION TRIM(MSG-SENDER) DELIMITED BY SIZE
+                     INTO MSG
+              END-STRING
+           ELSE
+              STRING "[New] From: " DELIMITED BY SIZE
+                     FUNCTION TRIM(MSG-SENDER) DELIMITED BY SIZE
+                     INTO MSG
+              END-STRING
+           END-IF
            PERFORM WRITE-OUTPUT
 
            MOVE SPACES TO MSG
@@ -1657,6 +3040,9 @@ IDENTIFICATION DIVISION.
            END-STRING
            PERFORM WRITE-OUTPUT
 
+           *> Mark this message as read now that it has been displayed
+           MOVE "Y" TO MSG-READ-FLAG
+
            MOVE SPACES TO MSG
            PERFORM WRITE-OUTPUT
            EXIT PARAGRAPH.
