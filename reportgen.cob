@@ -0,0 +1,435 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTGEN.   *> standalone nightly batch report over all the persistent data files
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO "data/accounts.txt" *> same indexed layout CONTROLFLOW uses
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS AR-USER
+              FILE STATUS IS ACC-FS.
+
+           SELECT CONNECTIONS ASSIGN TO "data/connections.txt" *> pending connection requests
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CONN-FS.
+
+           SELECT NETWORK ASSIGN TO "data/network.txt" *> accepted connections
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS NET-FS.
+
+           SELECT JOB-INDEX ASSIGN TO "data/jobs.idx" *> open job/internship postings
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS JOB-FS.
+
+           SELECT APPLICATIONS ASSIGN TO "data/applications.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS APPLICATIONS-FS.
+
+           SELECT MESSAGES ASSIGN TO "data/messages.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS MSG-FS.
+
+           SELECT REPORT-OUT ASSIGN TO "data/activity_report.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS.
+       01  ACCT-REC.
+           05 AR-USER           PIC X(20).
+           05 FILLER            PIC X.
+           05 AR-PASS           PIC X(20).
+           05 FILLER            PIC X.
+           05 AR-FAILED-COUNT   PIC 9.
+           05 FILLER            PIC X.
+           05 AR-LOCKED         PIC X.
+           05 FILLER            PIC X.
+           05 AR-UNLOCK-FAILS   PIC 9.
+           05 FILLER            PIC X(52).
+
+       FD  CONNECTIONS.
+       01  CONN-REC             PIC X(100).
+
+       FD  NETWORK.
+       01  NET-REC              PIC X(100).
+
+       FD  JOB-INDEX.
+       01  BROWSE-REC           PIC X(1000).
+
+       FD  APPLICATIONS.
+       01  APPLICATIONS-REC     PIC X(120).
+
+       FD  MESSAGES.
+       01  MESSAGE-REC          PIC X(300).
+
+       FD  REPORT-OUT.
+       01  RPT-REC              PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  ACC-FS              PIC XX VALUE SPACES.
+       77  CONN-FS             PIC XX VALUE SPACES.
+       77  NET-FS              PIC XX VALUE SPACES.
+       77  JOB-FS              PIC XX VALUE SPACES.
+       77  APPLICATIONS-FS     PIC XX VALUE SPACES.
+       77  MSG-FS              PIC XX VALUE SPACES.
+       77  RPT-FS              PIC XX VALUE SPACES.
+
+       77  TOTAL-ACCOUNTS      PIC 9(6) VALUE 0.
+       77  TOTAL-PENDING       PIC 9(6) VALUE 0.
+       77  TOTAL-ACCEPTED      PIC 9(6) VALUE 0.
+       77  TOTAL-OPEN-POSTINGS PIC 9(6) VALUE 0.
+       77  TOTAL-APPLICATIONS  PIC 9(6) VALUE 0.
+       77  TOTAL-MESSAGES      PIC 9(6) VALUE 0.
+
+       77  PENDING-SENDER      PIC X(20).
+       77  PENDING-RECIP       PIC X(20).
+
+       77  BROWSE-JOB-NAME     PIC X(500).
+       77  BROWSE-TITLE        PIC X(300).
+       77  BROWSE-EMPLOYER     PIC X(300).
+       77  BROWSE-LOCATION     PIC X(300).
+       77  BROWSE-SALARY       PIC X(300).
+       77  BROWSE-POSTER       PIC X(20).
+
+       77  APPL-USER           PIC X(20).
+       77  APPL-JOB-NAME       PIC X(500).
+       77  APPL-STATUS         PIC X(20).
+
+       77  MSG-SENDER          PIC X(20).
+       77  MSG-RECIPIENT       PIC X(20).
+       77  MSG-CONTENT         PIC X(220).
+       77  MSG-READ-FLAG       PIC X.
+
+       *> Per-posting application counts, looked up by job name.
+       77  RPT-MAX-JOBS        PIC 9(3)  VALUE 200.
+       77  RPT-JOB-COUNT       PIC 9(3)  VALUE 0.
+       77  RPT-JOBS-TRUNC      PIC X     VALUE "N".
+       01  RPT-JOB-TABLE.
+           05 RPT-JOB-ENTRY OCCURS 200 TIMES
+                            INDEXED BY RPT-JOB-IX.
+              10 RPT-JOB-NAME      PIC X(500).
+              10 RPT-JOB-APP-COUNT PIC 9(6).
+
+       *> Per-user message volume, looked up by username.
+       77  RPT-MAX-USERS       PIC 9(3)  VALUE 200.
+       77  RPT-USER-COUNT      PIC 9(3)  VALUE 0.
+       77  RPT-USERS-TRUNC     PIC X     VALUE "N".
+       01  RPT-USER-TABLE.
+           05 RPT-USER-ENTRY OCCURS 200 TIMES
+                             INDEXED BY RPT-USER-IX.
+              10 RPT-USER-NAME      PIC X(20).
+              10 RPT-USER-MSG-COUNT PIC 9(6).
+
+       77  RPT-FOUND           PIC X VALUE "N".
+       77  RPT-LOOKUP-NAME     PIC X(20).
+       77  RPT-LINE            PIC X(200).
+       77  RPT-COUNT-DISPLAY   PIC ZZZZZ9.
+       77  J                   PIC 9(3).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-TALLY-ACCOUNTS
+           PERFORM 2100-TALLY-CONNECTIONS
+           PERFORM 2200-TALLY-NETWORK
+           PERFORM 2300-TALLY-POSTINGS
+           PERFORM 2400-TALLY-APPLICATIONS
+           PERFORM 2500-TALLY-MESSAGES
+           PERFORM 3000-CLOSE-SOURCE-FILES
+           PERFORM 4000-WRITE-REPORT
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       *> ====================================
+       *> Open every source file read-only. A missing file is treated as
+       *> empty (the same "not found yet" tolerance CONTROLFLOW applies
+       *> when a data file hasn't been created by a first run).
+       *> ====================================
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNTS
+           OPEN INPUT CONNECTIONS
+           OPEN INPUT NETWORK
+           OPEN INPUT JOB-INDEX
+           OPEN INPUT APPLICATIONS
+           OPEN INPUT MESSAGES.
+
+       2000-TALLY-ACCOUNTS.
+           MOVE 0 TO TOTAL-ACCOUNTS
+           IF ACC-FS = "00"
+              PERFORM UNTIL 1 = 0
+                 READ ACCOUNTS NEXT RECORD
+                    AT END EXIT PERFORM
+                    NOT AT END ADD 1 TO TOTAL-ACCOUNTS
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       2100-TALLY-CONNECTIONS.
+           MOVE 0 TO TOTAL-PENDING
+           IF CONN-FS = "00"
+              PERFORM UNTIL 1 = 0
+                 READ CONNECTIONS
+                    AT END EXIT PERFORM
+                    NOT AT END ADD 1 TO TOTAL-PENDING
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       2200-TALLY-NETWORK.
+           MOVE 0 TO TOTAL-ACCEPTED
+           IF NET-FS = "00"
+              PERFORM UNTIL 1 = 0
+                 READ NETWORK
+                    AT END EXIT PERFORM
+                    NOT AT END ADD 1 TO TOTAL-ACCEPTED
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       *> Closing a posting removes its row from jobs.idx outright (no
+       *> status flag is kept), so only open postings can be counted here.
+       2300-TALLY-POSTINGS.
+           MOVE 0 TO TOTAL-OPEN-POSTINGS
+           IF JOB-FS = "00"
+              PERFORM UNTIL 1 = 0
+                 READ JOB-INDEX
+                    AT END EXIT PERFORM
+                    NOT AT END
+                       ADD 1 TO TOTAL-OPEN-POSTINGS
+                       MOVE SPACES TO BROWSE-JOB-NAME
+                       MOVE SPACES TO BROWSE-TITLE
+                       MOVE SPACES TO BROWSE-EMPLOYER
+                       MOVE SPACES TO BROWSE-LOCATION
+                       MOVE SPACES TO BROWSE-SALARY
+                       MOVE SPACES TO BROWSE-POSTER
+                       UNSTRING BROWSE-REC DELIMITED BY "|"
+                          INTO BROWSE-JOB-NAME
+                               BROWSE-TITLE
+                               BROWSE-EMPLOYER
+                               BROWSE-LOCATION
+                               BROWSE-SALARY
+                               BROWSE-POSTER
+                       END-UNSTRING
+                       PERFORM 2310-REGISTER-JOB
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       *> Makes sure every open posting has a table entry (starting at 0
+       *> applications) even before 2400-TALLY-APPLICATIONS runs, so
+       *> postings with no applicants still show up in the report.
+       2310-REGISTER-JOB.
+           PERFORM 2320-FIND-JOB
+           IF RPT-FOUND = "N"
+              IF RPT-JOB-COUNT < RPT-MAX-JOBS
+                 ADD 1 TO RPT-JOB-COUNT
+                 MOVE FUNCTION TRIM(BROWSE-JOB-NAME) TO RPT-JOB-NAME(RPT-JOB-COUNT)
+                 MOVE 0 TO RPT-JOB-APP-COUNT(RPT-JOB-COUNT)
+              ELSE
+                 MOVE "Y" TO RPT-JOBS-TRUNC
+              END-IF
+           END-IF.
+
+       2320-FIND-JOB.
+           MOVE "N" TO RPT-FOUND
+           PERFORM VARYING RPT-JOB-IX FROM 1 BY 1
+                   UNTIL RPT-JOB-IX > RPT-JOB-COUNT
+              IF RPT-JOB-NAME(RPT-JOB-IX) = FUNCTION TRIM(BROWSE-JOB-NAME)
+                 MOVE "Y" TO RPT-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       2400-TALLY-APPLICATIONS.
+           MOVE 0 TO TOTAL-APPLICATIONS
+           IF APPLICATIONS-FS = "00"
+              PERFORM UNTIL 1 = 0
+                 READ APPLICATIONS
+                    AT END EXIT PERFORM
+                    NOT AT END
+                       ADD 1 TO TOTAL-APPLICATIONS
+                       MOVE SPACES TO APPL-USER
+                       MOVE SPACES TO APPL-JOB-NAME
+                       MOVE SPACES TO APPL-STATUS
+                       UNSTRING APPLICATIONS-REC DELIMITED BY "|"
+                          INTO APPL-USER APPL-JOB-NAME APPL-STATUS
+                       END-UNSTRING
+                       MOVE FUNCTION TRIM(APPL-JOB-NAME) TO BROWSE-JOB-NAME
+                       PERFORM 2320-FIND-JOB
+                       IF RPT-FOUND = "Y"
+                          ADD 1 TO RPT-JOB-APP-COUNT(RPT-JOB-IX)
+                       ELSE
+                          IF RPT-JOB-COUNT < RPT-MAX-JOBS
+                             ADD 1 TO RPT-JOB-COUNT
+                             MOVE FUNCTION TRIM(APPL-JOB-NAME) TO RPT-JOB-NAME(RPT-JOB-COUNT)
+                             MOVE 1 TO RPT-JOB-APP-COUNT(RPT-JOB-COUNT)
+                          ELSE
+                             MOVE "Y" TO RPT-JOBS-TRUNC
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       2500-TALLY-MESSAGES.
+           MOVE 0 TO TOTAL-MESSAGES
+           IF MSG-FS = "00"
+              PERFORM UNTIL 1 = 0
+                 READ MESSAGES
+                    AT END EXIT PERFORM
+                    NOT AT END
+                       ADD 1 TO TOTAL-MESSAGES
+                       MOVE SPACES TO MSG-SENDER
+                       MOVE SPACES TO MSG-RECIPIENT
+                       MOVE SPACES TO MSG-CONTENT
+                       MOVE SPACES TO MSG-READ-FLAG
+                       UNSTRING MESSAGE-REC DELIMITED BY "|"
+                          INTO MSG-SENDER MSG-RECIPIENT MSG-CONTENT MSG-READ-FLAG
+                       END-UNSTRING
+                       PERFORM 2510-BUMP-USER-MSG-COUNT
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       *> Counts a message against both the sender and the recipient --
+       *> "message volume per user" covers everything a user sent or
+       *> received, not just one side of the conversation.
+       2510-BUMP-USER-MSG-COUNT.
+           MOVE FUNCTION TRIM(MSG-SENDER) TO RPT-LOOKUP-NAME
+           PERFORM 2520-FIND-OR-ADD-USER
+           MOVE FUNCTION TRIM(MSG-RECIPIENT) TO RPT-LOOKUP-NAME
+           PERFORM 2520-FIND-OR-ADD-USER.
+
+       2520-FIND-OR-ADD-USER.
+           MOVE "N" TO RPT-FOUND
+           PERFORM VARYING RPT-USER-IX FROM 1 BY 1
+                   UNTIL RPT-USER-IX > RPT-USER-COUNT
+              IF RPT-USER-NAME(RPT-USER-IX) = FUNCTION TRIM(RPT-LOOKUP-NAME)
+                 MOVE "Y" TO RPT-FOUND
+                 ADD 1 TO RPT-USER-MSG-COUNT(RPT-USER-IX)
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF RPT-FOUND = "N"
+              IF RPT-USER-COUNT < RPT-MAX-USERS
+                 ADD 1 TO RPT-USER-COUNT
+                 MOVE FUNCTION TRIM(RPT-LOOKUP-NAME) TO RPT-USER-NAME(RPT-USER-COUNT)
+                 MOVE 1 TO RPT-USER-MSG-COUNT(RPT-USER-COUNT)
+              ELSE
+                 MOVE "Y" TO RPT-USERS-TRUNC
+              END-IF
+           END-IF.
+
+       3000-CLOSE-SOURCE-FILES.
+           CLOSE ACCOUNTS
+           CLOSE CONNECTIONS
+           CLOSE NETWORK
+           CLOSE JOB-INDEX
+           CLOSE APPLICATIONS
+           CLOSE MESSAGES.
+
+       4000-WRITE-REPORT.
+           OPEN OUTPUT REPORT-OUT
+           IF RPT-FS NOT = "00"
+              DISPLAY "ERROR: cannot create data/activity_report.txt (FS=" RPT-FS ")"
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE "==========ACTIVITY REPORT==========" TO RPT-REC
+           PERFORM 4900-WRITE-LINE
+
+           MOVE TOTAL-ACCOUNTS TO RPT-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Total accounts: " DELIMITED BY SIZE
+                  RPT-COUNT-DISPLAY  DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           PERFORM 4900-WRITE-LINE
+
+           MOVE TOTAL-PENDING TO RPT-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Pending connection requests: " DELIMITED BY SIZE
+                  RPT-COUNT-DISPLAY               DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           PERFORM 4900-WRITE-LINE
+
+           MOVE TOTAL-ACCEPTED TO RPT-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Accepted connections: " DELIMITED BY SIZE
+                  RPT-COUNT-DISPLAY        DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           PERFORM 4900-WRITE-LINE
+
+           MOVE TOTAL-OPEN-POSTINGS TO RPT-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Open job/internship postings: " DELIMITED BY SIZE
+                  RPT-COUNT-DISPLAY                DELIMITED BY SIZE
+                  " (closed postings are removed from the index and are not counted)"
+                                                    DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           PERFORM 4900-WRITE-LINE
+
+           MOVE TOTAL-APPLICATIONS TO RPT-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Total applications submitted: " DELIMITED BY SIZE
+                  RPT-COUNT-DISPLAY                DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           PERFORM 4900-WRITE-LINE
+
+           MOVE TOTAL-MESSAGES TO RPT-COUNT-DISPLAY
+           MOVE SPACES TO RPT-REC
+           STRING "Total messages sent: " DELIMITED BY SIZE
+                  RPT-COUNT-DISPLAY       DELIMITED BY SIZE
+                  INTO RPT-REC
+           END-STRING
+           PERFORM 4900-WRITE-LINE
+
+           MOVE "---Applications per posting---" TO RPT-REC
+           PERFORM 4900-WRITE-LINE
+           PERFORM VARYING RPT-JOB-IX FROM 1 BY 1 UNTIL RPT-JOB-IX > RPT-JOB-COUNT
+              MOVE RPT-JOB-APP-COUNT(RPT-JOB-IX) TO RPT-COUNT-DISPLAY
+              MOVE SPACES TO RPT-REC
+              STRING FUNCTION TRIM(RPT-JOB-NAME(RPT-JOB-IX)) DELIMITED BY SIZE
+                     ": "                                    DELIMITED BY SIZE
+                     RPT-COUNT-DISPLAY                       DELIMITED BY SIZE
+                     INTO RPT-REC
+              END-STRING
+              PERFORM 4900-WRITE-LINE
+           END-PERFORM
+
+           IF RPT-JOBS-TRUNC = "Y"
+              MOVE "NOTE: more than 200 distinct postings were seen -- this breakdown is incomplete." TO RPT-REC
+              PERFORM 4900-WRITE-LINE
+           END-IF
+
+           MOVE "---Message volume per user---" TO RPT-REC
+           PERFORM 4900-WRITE-LINE
+           PERFORM VARYING RPT-USER-IX FROM 1 BY 1 UNTIL RPT-USER-IX > RPT-USER-COUNT
+              MOVE RPT-USER-MSG-COUNT(RPT-USER-IX) TO RPT-COUNT-DISPLAY
+              MOVE SPACES TO RPT-REC
+              STRING FUNCTION TRIM(RPT-USER-NAME(RPT-USER-IX)) DELIMITED BY SIZE
+                     ": "                                      DELIMITED BY SIZE
+                     RPT-COUNT-DISPLAY                         DELIMITED BY SIZE
+                     INTO RPT-REC
+              END-STRING
+              PERFORM 4900-WRITE-LINE
+           END-PERFORM
+
+           IF RPT-USERS-TRUNC = "Y"
+              MOVE "NOTE: more than 200 distinct users were seen -- this breakdown is incomplete." TO RPT-REC
+              PERFORM 4900-WRITE-LINE
+           END-IF
+
+           CLOSE REPORT-OUT.
+
+       4900-WRITE-LINE.
+           MOVE SPACES TO RPT-LINE
+           MOVE RPT-REC TO RPT-LINE
+           WRITE RPT-REC
+           DISPLAY RPT-LINE.
